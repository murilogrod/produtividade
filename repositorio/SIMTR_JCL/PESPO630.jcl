@@ -0,0 +1,24 @@
+//PESPO630 JOB (SIMTR),'CONCILIACAO SIPES X FATURA',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* JOB    : PESPO630                                             *
+//* SISTEMA: SIMTR - DOSSIE DIGITAL / SIPES                       *
+//* FUNCAO : CONCILIACAO NOTURNA ENTRE O DETALHE DE CONSULTAS      *
+//*          SIPES (SIPDET, GRAVADO PELO PESPO600) E A FATURA      *
+//*          RECEBIDA DE CADA BURO NO DIA. EMITE UM RELATORIO DE    *
+//*          DIVERGENCIAS POR BURO. USA ARQ-CHECKPOINT PARA          *
+//*          RETOMAR SEM RECONTAR CASO O PASSO SEJA INTERROMPIDO     *
+//*          E REINICIADO (RESTART NO MESMO STEP).                  *
+//*---------------------------------------------------------------*
+//* HISTORICO DE ALTERACOES                                       *
+//* 2026-08-09  MRS  JOB ORIGINAL.                                 *
+//*---------------------------------------------------------------*
+//PASSO010 EXEC PGM=PESPO630
+//STEPLIB  DD DSN=SIMTR.PESPO600.LOADLIB,DISP=SHR
+//SIPDET   DD DSN=SIMTR.SIPES.SIPDET,DISP=(OLD,KEEP,KEEP)
+//FATURA   DD DSN=SIMTR.SIPES.FATURA,DISP=(OLD,KEEP,KEEP)
+//CHECKPT  DD DSN=SIMTR.SIPES.CHECKPT,DISP=(OLD,KEEP,KEEP)
+//RELRECON DD DSN=SIMTR.SIPES.RELRECON,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
