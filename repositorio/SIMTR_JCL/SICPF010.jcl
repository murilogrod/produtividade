@@ -0,0 +1,20 @@
+//SICPF010 JOB (SIMTR),'CONSULTA CPF EM LOTE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* JOB    : SICPF010                                              *
+//* SISTEMA: SIMTR - DOSSIE DIGITAL / SICPF                        *
+//* FUNCAO : LE UM ARQUIVO COM PARES CPF/REGRA-DE-NEGOCIO (ATE 500  *
+//*          POR EXECUCAO) E GRAVA O RESULTADO DA VALIDACAO DE CADA *
+//*          CPF, SEM PRECISAR DA TRANSACAO ONLINE. USADO PARA      *
+//*          CARGAS EM VOLUME RECEBIDAS DE OUTRAS AREAS.            *
+//*---------------------------------------------------------------*
+//* HISTORICO DE ALTERACOES                                        *
+//* 2026-08-09  MRS  JOB ORIGINAL.                                  *
+//*---------------------------------------------------------------*
+//PASSO010 EXEC PGM=SICPF010
+//STEPLIB  DD DSN=SIMTR.SICPF000.LOADLIB,DISP=SHR
+//ARQCPFLT DD DSN=SIMTR.SICPF.CPFLOTE,DISP=(OLD,KEEP,KEEP)
+//ARQRESLT DD DSN=SIMTR.SICPF.RESLOTE,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
