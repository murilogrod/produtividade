@@ -0,0 +1,28 @@
+//PESPO610 JOB (SIMTR),'REPROC SIPES PARCIAL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* JOB    : PESPO610                                             *
+//* SISTEMA: SIMTR - DOSSIE DIGITAL / SIPES                       *
+//* FUNCAO : REPROCESSA A NOITE OS DOSSIES SIPES QUE FICARAM      *
+//*          PARCIAIS (ES600-PESQ-PARCIAL = 'S'), RESUBMETENDO    *
+//*          SOMENTE OS BUROS QUE NAO RESPONDERAM NA CHAMADA       *
+//*          ONLINE ORIGINAL. DEVE RODAR APOS O FECHAMENTO DO      *
+//*          MOVIMENTO ONLINE DO DIA.                              *
+//*---------------------------------------------------------------*
+//* HISTORICO DE ALTERACOES                                       *
+//* 2026-08-09  MRS  JOB ORIGINAL.                                 *
+//* 2026-08-09  MRS  INCLUIDA A DD SIPDET, POIS O REPROCESSAMENTO  *
+//*                  TAMBEM GRAVA O DETALHE DE LATENCIA USADO      *
+//*                  PELO RELATORIO DIARIO PESPO620.               *
+//*---------------------------------------------------------------*
+//PASSO010 EXEC PGM=PESPO610
+//STEPLIB  DD DSN=SIMTR.PESPO600.LOADLIB,DISP=SHR
+//ARQPEND  DD DSN=SIMTR.SIPES.PENDENCIAS,DISP=(OLD,DELETE,KEEP)
+//ARQPEN2  DD DSN=SIMTR.SIPES.PENDENCIAS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ARQOCOR  DD DSN=SIMTR.SIPES.OCORRENCIAS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//SIPDET   DD DSN=SIMTR.SIPES.SIPDET,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
