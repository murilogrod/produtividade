@@ -0,0 +1,21 @@
+//PESPO620 JOB (SIMTR),'RELATORIO LATENCIA SIPES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* JOB    : PESPO620                                             *
+//* SISTEMA: SIMTR - DOSSIE DIGITAL / SIPES                       *
+//* FUNCAO : LE O DETALHE DE LATENCIA (SIPDET) GRAVADO PELO        *
+//*          PESPO600 NO DIA E EMITE O RELATORIO DIARIO COM O      *
+//*          DELTA MEDIO WEB->TRAN E O TEMPO MEDIO DE RESPOSTA     *
+//*          DE CADA BURO. DEVE RODAR APOS O PESPO610, PARA JA     *
+//*          INCLUIR NO RELATORIO O DETALHE DO REPROCESSAMENTO.    *
+//*---------------------------------------------------------------*
+//* HISTORICO DE ALTERACOES                                       *
+//* 2026-08-09  MRS  JOB ORIGINAL.                                 *
+//*---------------------------------------------------------------*
+//PASSO010 EXEC PGM=PESPO620
+//STEPLIB  DD DSN=SIMTR.PESPO600.LOADLIB,DISP=SHR
+//SIPDET   DD DSN=SIMTR.SIPES.SIPDET,DISP=(OLD,KEEP,KEEP)
+//RELLATEN DD DSN=SIMTR.SIPES.RELLATEN,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
