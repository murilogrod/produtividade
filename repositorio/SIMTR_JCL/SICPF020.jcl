@@ -0,0 +1,22 @@
+//SICPF020 JOB (SIMTR),'RELATORIO USO REGRAS CPF',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* JOB    : SICPF020                                              *
+//* SISTEMA: SIMTR - DOSSIE DIGITAL / SICPF                        *
+//* FUNCAO : LE O DETALHE DE USO DE REGRAS DE NEGOCIO (REGUSO)      *
+//*          GRAVADO PELA CONSULTA CPF NO PERIODO E EMITE O         *
+//*          RELATORIO COM O TOTAL DE CONSULTAS E O RESULTADO       *
+//*          (VALIDO/INVALIDO) POR LK_CO_REGRA_NEG. RODA NA         *
+//*          PERIODICIDADE DEFINIDA PELO NEGOCIO (DIARIA OU         *
+//*          SEMANAL), APOS O FECHAMENTO DO MOVIMENTO DO PERIODO.   *
+//*---------------------------------------------------------------*
+//* HISTORICO DE ALTERACOES                                       *
+//* 2026-08-09  MRS  JOB ORIGINAL.                                 *
+//*---------------------------------------------------------------*
+//PASSO010 EXEC PGM=SICPF020
+//STEPLIB  DD DSN=SIMTR.SICPF000.LOADLIB,DISP=SHR
+//REGUSO   DD DSN=SIMTR.SICPF.REGUSO,DISP=(OLD,KEEP,KEEP)
+//RELREGRA DD DSN=SIMTR.SICPF.RELREGRA,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
