@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------*
+      *    LAYOUT COMUM DA AREA-DE-CONTROLE (MESMOS CAMPOS/ORDEM DA    *
+      *    AREA-DE-CONTROLE DE BOOK_SICPF), PARA SER INCLUIDO POR      *
+      *    OUTRAS TRANSACOES QUE PRECISEM DOS DADOS DE NIS, NIVEL DE   *
+      *    AUTENTICACAO, SISTEMA/FUNCAO/OPERACAO E NO-PROGRAMA SEM     *
+      *    DEPENDER DO COMMAREA DA CONSULTA CPF.                       *
+      *----------------------------------------------------------------*
+             05 FILLER                  PIC X(004).
+             05 WEB-SERVER              PIC X(025).
+             05 TIMESTAMP-WEB-SERVER    PIC 9(016).
+             05 TRANSACTION-SERVER      PIC X(025).
+             05 TIMESTAMP-TRAN-SERVER   PIC 9(016).
+             05 AMBIENTE                PIC X(001).
+             05 TP-USUARIO              PIC X(002).
+             05 FILLER                  PIC X(008).
+             05 NIS                     PIC 9(011).
+             05 NIVEL-AUTENT            PIC X(002).
+             05 SISTEMA                 PIC X(006).
+             05 FUNCAO                  PIC X(010).
+             05 OPERACAO                PIC X(016).
+             05 NO-PROGRAMA             PIC X(008).
+             05 AREA-A-PASSAR-PARA-PGM  PIC X(001).
+             05 FORMA-DE-CHAMAR-O-PGM   PIC X(001).
+             05 FILLER                  PIC X(001).
+             05 TAMANHO-AREA-RETORNO    PIC 9(005).
+             05 FILLER                  PIC X(242).
