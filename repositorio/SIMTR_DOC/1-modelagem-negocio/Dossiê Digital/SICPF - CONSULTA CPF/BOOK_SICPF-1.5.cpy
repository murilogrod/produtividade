@@ -0,0 +1,54 @@
+       01 AREA-DE-ENTRADA.
+          03 AREA-DE-CONTROLE.
+             05 FILLER                  PIC X(004).
+             05 WEB-SERVER              PIC X(025).
+             05 TIMESTAMP-WEB-SERVER    PIC 9(016).
+             05 TRANSACTION-SERVER      PIC X(025).
+             05 TIMESTAMP-TRAN-SERVER   PIC 9(016).
+             05 AMBIENTE                PIC X(001).
+             05 TP-USUARIO              PIC X(002).
+             05 FILLER                  PIC X(008). 
+             05 NIS                     PIC 9(011). 
+             05 NIVEL-AUTENT            PIC X(002).
+             05 SISTEMA                 PIC X(006). 
+             05 FUNCAO                  PIC X(010). 
+             05 OPERACAO                PIC X(016).
+             05 NO-PROGRAMA             PIC X(008).
+             05 AREA-A-PASSAR-PARA-PGM  PIC X(001).
+             05 FORMA-DE-CHAMAR-O-PGM   PIC X(001).
+             05 FILLER                  PIC X(001).
+             05 TAMANHO-AREA-RETORNO    PIC 9(005).
+             05 FILLER                  PIC X(242). 
+
+*
+          03 AREA-DE-ENTRADA-SALDO.
+             05 LK_CO_REGRA_NEG         PIC X(005).
+             05 LK_NU_CPF               PIC 9(011).
+
+      *    RESULTADO DA VALIDACAO DA CHAMADA ONLINE (NAO EM LOTE).
+      *    SICPF000 DEVOLVE AQUI O MESMO CODIGO/DESCRICAO DE RETORNO
+      *    QUE GRAVA EM ARQ-REGUSO, PARA O CHAMADOR SABER O RESULTADO
+      *    DA VALIDACAO SEM TER QUE IR ATRAS DA TRILHA DE AUDITORIA.
+       01 AREA-DE-SAIDA.
+          03 LK_CO_RETORNO           PIC X(002).
+          03 LK_DS_RETORNO           PIC X(040).
+
+      *    AREA DE ENTRADA/SAIDA PARA A VARIANTE EM LOTE DA CONSULTA
+      *    CPF. PERMITE SUBMETER VARIOS PARES LK_NU_CPF_LOTE E
+      *    LK_CO_REGRA_NEG_LOTE DE UMA SO VEZ E RECEBER O RESULTADO
+      *    CONSOLIDADO EM LK_TAB_RET_LOTE.
+       01 AREA-DE-ENTRADA-LOTE.
+          03 LK_QT_CPF_LOTE          PIC 9(005).
+          03 LK_TAB_CPF_LOTE OCCURS 500 TIMES
+                              INDEXED BY LK_IX_CPF_LOTE.
+             05 LK_NU_CPF_LOTE       PIC 9(011).
+             05 LK_CO_REGRA_NEG_LOTE PIC X(005).
+      *
+       01 AREA-DE-SAIDA-LOTE.
+          03 LK_QT_RET_LOTE          PIC 9(005).
+          03 LK_TAB_RET_LOTE OCCURS 500 TIMES
+                              INDEXED BY LK_IX_RET_LOTE.
+             05 LK_NU_CPF_SAI        PIC 9(011).
+             05 LK_CO_REGRA_NEG_SAI  PIC X(005).
+             05 LK_CO_RETORNO_SAI    PIC X(002).
+             05 LK_DS_RETORNO_SAI    PIC X(040).
