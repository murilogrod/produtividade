@@ -24,3 +24,23 @@
           03 AREA-DE-ENTRADA-SALDO.
              05 LK_CO_REGRA_NEG         PIC X(005).
              05 LK_NU_CPF               PIC 9(011).
+
+      *    AREA DE ENTRADA/SAIDA PARA A VARIANTE EM LOTE DA CONSULTA
+      *    CPF. PERMITE SUBMETER VARIOS PARES LK_NU_CPF_LOTE E
+      *    LK_CO_REGRA_NEG_LOTE DE UMA SO VEZ E RECEBER O RESULTADO
+      *    CONSOLIDADO EM LK_TAB_RET_LOTE.
+       01 AREA-DE-ENTRADA-LOTE.
+          03 LK_QT_CPF_LOTE          PIC 9(005).
+          03 LK_TAB_CPF_LOTE OCCURS 500 TIMES
+                              INDEXED BY LK_IX_CPF_LOTE.
+             05 LK_NU_CPF_LOTE       PIC 9(011).
+             05 LK_CO_REGRA_NEG_LOTE PIC X(005).
+      *
+       01 AREA-DE-SAIDA-LOTE.
+          03 LK_QT_RET_LOTE          PIC 9(005).
+          03 LK_TAB_RET_LOTE OCCURS 500 TIMES
+                              INDEXED BY LK_IX_RET_LOTE.
+             05 LK_NU_CPF_SAI        PIC 9(011).
+             05 LK_CO_REGRA_NEG_SAI  PIC X(005).
+             05 LK_CO_RETORNO_SAI    PIC X(002).
+             05 LK_DS_RETORNO_SAI    PIC X(040).
