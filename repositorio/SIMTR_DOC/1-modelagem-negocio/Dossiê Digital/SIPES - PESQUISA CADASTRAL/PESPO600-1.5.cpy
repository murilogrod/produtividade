@@ -0,0 +1,90 @@
+		01  ES600-ENTRADA-SAIDA.                                   
+          03 ES600-CONTROLE.
+             COPY "AREA_CONTROLE-1.0.cpy".
+          03 ES600-ENTRADA.
+            05 ES600-NO-TS             PIC  X(012)  VALUE SPACES.
+            05 FILLER REDEFINES ES600-NO-TS.
+              07 ES600-EIBTRNID       PIC  X(004).
+              07 ES600-EIBTASKN       PIC  9(008) VALUE ZEROS.
+            05 ES600-NU-PAGINA         PIC  9(005).
+            05 ES600-QTDE              PIC  9(005).
+            05 ES600-CNPJ-SOLICITANTE  PIC  9(014).
+            05 ES600-SISTEMA           PIC  X(005).
+            05 ES600-CPF-CNPJ.
+              07 ES600-CPF-CNPJ-BASE  PIC  9(008).
+              07 ES600-CPF-CNPJ-REST  PIC  9(006).
+            05 ES600-TIPO-PESSOA       PIC  9(001).
+              88 ES600-PESSOA-FISICA          VALUE 1.
+              88 ES600-PESSOA-JURIDICA        VALUE 2.
+            05 ES600-PESQ-SERASA       PIC  X(001).
+            05 ES600-PESQ-CADIN        PIC  X(001).
+            05 ES600-PESQ-SINAD        PIC  X(001).
+            05 ES600-PESQ-CCF          PIC  X(001).
+            05 ES600-PESQ-SPC          PIC  X(001).
+            05 ES600-PESQ-SICOW        PIC  X(001).
+            05 ES600-PESQ-SCR          PIC  X(001).
+            05 ES600-FORCAR-CONSULTA   PIC  X(001).
+            05 ES600-NU-OCORR-INICIAL  PIC  9(005) VALUE ZEROS.
+            05 FILLER                  PIC  X(003).
+
+        03 ES600-SAIDA.
+            05 ES600-CONEXAO-SERASA    PIC  9(001).
+            05 ES600-CONEXAO-CADIN     PIC  9(001).
+            05 ES600-CONEXAO-SINAD     PIC  9(001).
+            05 ES600-CONEXAO-CCF       PIC  9(001).
+            05 ES600-CONEXAO-SPC       PIC  9(001).
+            05 ES600-CONEXAO-SICOW     PIC  9(001).
+            05 ES600-CONEXAO-SCR      PIC  9(001).
+            05 ES600-PESQ-PARCIAL      PIC  X(001).
+            05 ES600-QTDE-TOTAL        PIC  9(005).
+            05 ES600-NOME-PESSOA       PIC  X(070).
+            05 ES600-TP-PESQ-SERASA    PIC  X(001).
+            05 ES600-DT-PESQ-SERASA    PIC  X(008).
+            05 ES600-HR-PESQ-SERASA    PIC  X(006).
+            05 ES600-TP-PESQ-CADIN     PIC  X(001).
+            05 ES600-DT-PESQ-CADIN     PIC  X(008).
+            05 ES600-HR-PESQ-CADIN     PIC  X(006).
+            05 ES600-TP-PESQ-SINAD     PIC  X(001).
+            05 ES600-DT-PESQ-SINAD     PIC  X(008).
+            05 ES600-HR-PESQ-SINAD     PIC  X(006).
+            05 ES600-TP-PESQ-CCF       PIC  X(001).
+            05 ES600-DT-PESQ-CCF       PIC  X(008).
+            05 ES600-HR-PESQ-CCF       PIC  X(006).
+
+            05 ES600-TP-PESQ-SPC       PIC  X(001).
+            05 ES600-DT-PESQ-SPC       PIC  X(008).
+            05 ES600-HR-PESQ-SPC       PIC  X(006).
+
+            05 ES600-TP-PESQ-SICOW     PIC  X(001).
+            05 ES600-DT-PESQ-SICOW     PIC  X(008).
+            05 ES600-HR-PESQ-SICOW     PIC  X(006).
+
+            05 ES600-TP-PESQ-SCR       PIC  X(001).
+            05 ES600-DT-PESQ-SCR       PIC  X(008).
+            05 ES600-HR-PESQ-SCR       PIC  X(006).
+
+            05 ES600-CNPJ-PESQUISADO   PIC  9(014).
+            05 ES600-PJ-QT-PROTESTOS  PIC  9(003).
+            05 ES600-PJ-QT-RESTRICOES PIC  9(003).
+            05 ES600-PJ-QT-SOCIOS     PIC  9(002).
+            05 ES600-PJ-TAB-SOCIOS OCCURS 20 TIMES.
+              07 ES600-PJ-CPF-SOCIO    PIC  9(011).
+              07 ES600-PJ-NO-SOCIO     PIC  X(040).
+              07 ES600-PJ-PC-PARTICIPA PIC  9(003)V99.
+
+            05 ES600-IND-CONTINUACAO   PIC  X(001) VALUE "N".
+              88 ES600-TEM-CONTINUACAO        VALUE "S".
+              88 ES600-SEM-CONTINUACAO        VALUE "N".
+            05 ES600-NU-OCORR-PROXIMA  PIC  9(005) VALUE ZEROS.
+
+            05 ES600-TAB-OCORRENCIAS.
+              07 ES600-OCORRENCIA     PIC  X(150) OCCURS 130 TIMES.
+              07 ES600-OCR-ESTR REDEFINES ES600-OCORRENCIA
+                                        OCCURS 130 TIMES.
+                09 ES600-OCR-CO-BURO    PIC  X(006).
+                09 ES600-OCR-DT-OCORR   PIC  X(008).
+                09 ES600-OCR-HR-OCORR   PIC  X(006).
+                09 ES600-OCR-VL-OCORR   PIC  9(011)V99.
+                09 ES600-OCR-CO-STATUS  PIC  X(001).
+                09 ES600-OCR-NU-REF     PIC  X(020).
+                09 FILLER               PIC  X(096).
