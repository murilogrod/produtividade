@@ -0,0 +1,918 @@
+      ******************************************************************
+      *  PROGRAM-ID  : PESPO600                                        *
+      *  AUTHOR      : M.R.SANTOS - GTECH                              *
+      *  INSTALLATION: SIMTR - DOSSIE DIGITAL                          *
+      *  DATE-WRITTEN: 2026-08-09                                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PESPO600.
+       AUTHOR.        M.R.SANTOS - GTECH.
+       INSTALLATION.  SIMTR - DOSSIE DIGITAL.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  2026-08-09  MRS  PROGRAMA ORIGINAL - MONTA O DOSSIE SIPES A   *
+      *                   PARTIR DE ES600-ENTRADA, CONSULTANDO CADA    *
+      *                   BURO SELECIONADO E GRAVANDO EM               *
+      *                   ARQ-PENDENCIAS OS DOSSIES QUE FICAREM COM    *
+      *                   ES600-PESQ-PARCIAL = "S" PARA REPROCESSAMENTO*
+      *                   AUTOMATICO PELA PESPO610.                   *
+      *  2026-08-09  MRS  INCLUIDO O SISBACEN/SCR COMO SETIMO BURO DO  *
+      *                   DOSSIE.                                      *
+      *  2026-08-09  MRS  AS OCORRENCIAS PASSAM A SER GRAVADAS TAMBEM  *
+      *                   EM CAMPOS DISCRETOS NO EXTRATO               *
+      *                   ARQ-OCORRENCIAS, ALEM DA TABELA              *
+      *                   ES600-TAB-OCORRENCIAS.                       *
+      *  2026-08-09  MRS  INCLUIDO O DETALHAMENTO DE PESSOA JURIDICA   *
+      *                   (PROTESTOS, RESTRICOES CORPORATIVAS E        *
+      *                   QUADRO DE SOCIOS) PARA DOSSIES DE CNPJ.      *
+      *  2026-08-09  MRS  GRAVACAO DA TRILHA DE AUDITORIA (AUDIT010)   *
+      *                   A PARTIR DOS DADOS DE NIS/NIVEL-AUTENT/      *
+      *                   OPERACAO RECEBIDOS EM ES600-CONTROLE.        *
+      *  2026-08-09  MRS  GRAVACAO DO DETALHE SIPDET COM OS TIMESTAMPS *
+      *                   WEB/TRAN DA AREA-DE-CONTROLE E O TEMPO DE    *
+      *                   RESPOSTA DE CADA BURO, PARA O RELATORIO      *
+      *                   DIARIO DE LATENCIA (PESPO620).               *
+      *  2026-08-09  MRS  CURSOR DE CONTINUACAO (ES600-NU-OCORR-       *
+      *                   INICIAL/ES600-NU-OCORR-PROXIMA) PARA QUANDO  *
+      *                   O DOSSIE GERAR MAIS DE 130 OCORRENCIAS; O    *
+      *                   EXTRATO ARQ-OCORRENCIAS CONTINUA COM TODAS,  *
+      *                   E A TABELA DEVOLVE A JANELA PEDIDA PELO      *
+      *                   CHAMADOR, SINALIZANDO SE HA MAIS A BUSCAR.   *
+      *  2026-08-09  MRS  1000-INICIALIZAR PASSA A ZERAR/BRANQUEAR A   *
+      *                   SAIDA DE TODOS OS BUROS ANTES DE CONSULTAR,  *
+      *                   PARA NAO DEIXAR LIXO DE UMA CHAMADA ANTERIOR *
+      *                   NA AREA COMPARTILHADA. O CURSOR DE           *
+      *                   CONTINUACAO GANHOU UMA VERSAO POR BURO       *
+      *                   (ES600-IND-CONTIN-<BURO>/ES600-NU-OCORR-     *
+      *                   PROX-<BURO>), POIS A VERSAO GLOBAL SOZINHA   *
+      *                   NAO DIZ AO CHAMADOR QUAL BURO FICOU FORA DA  *
+      *                   JANELA QUANDO O DOSSIE TEM MAIS DE UM BURO   *
+      *                   COM OCORRENCIAS.                             *
+      *  2026-08-09  MRS  8300-GRAVAR-AUDITORIA PASSA A VERIFICAR O    *
+      *                   RETORNO DE AUDIT010 E AVISAR NO DISPLAY      *
+      *                   QUANDO A AUDITORIA NAO FOI GRAVADA.          *
+      *  2026-08-09  MRS  8100-GRAVAR-PENDENCIA DEIXA DE GRAVAR QUANDO *
+      *                   ES600-FORCAR-CONSULTA = "S", POIS NESSE      *
+      *                   CASO QUEM CHAMOU FOI A PROPRIA PESPO610, QUE *
+      *                   JA CUIDA DE REGRAVAR O DOSSIE AINDA PARCIAL  *
+      *                   EM ARQ-PENDENCIAS-NOVAS.                     *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PENDENCIAS ASSIGN TO ARQPEND
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WK-FS-PENDENCIAS.
+
+           SELECT ARQ-OCORRENCIAS ASSIGN TO ARQOCOR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WK-FS-OCORRENCIAS.
+
+           SELECT ARQ-SIPDET ASSIGN TO SIPDET
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WK-FS-SIPDET.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PENDENCIAS
+           RECORDING MODE IS F.
+       01  REG-PENDENCIA.
+           05 PND-CPF-CNPJ            PIC 9(014).
+           05 PND-TIPO-PESSOA         PIC 9(001).
+           05 PND-SISTEMA             PIC X(005).
+           05 PND-CONEXAO-SERASA      PIC 9(001).
+           05 PND-CONEXAO-CADIN       PIC 9(001).
+           05 PND-CONEXAO-SINAD       PIC 9(001).
+           05 PND-CONEXAO-CCF         PIC 9(001).
+           05 PND-CONEXAO-SPC         PIC 9(001).
+           05 PND-CONEXAO-SICOW       PIC 9(001).
+           05 PND-CONEXAO-SCR         PIC 9(001).
+           05 PND-DT-GERACAO          PIC X(008).
+           05 PND-HR-GERACAO          PIC X(006).
+
+      *----------------------------------------------------------------*
+      *    EXTRATO ESTRUTURADO DAS OCORRENCIAS DE CADA BURO. SUBSTITUI *
+      *    A LINHA DE TEXTO OPACA QUE ERA GRAVADA DIRETO NA TABELA     *
+      *    ES600-TAB-OCORRENCIAS POR CAMPOS DISCRETOS, PERMITINDO QUE  *
+      *    SISTEMAS DE RATEIO/CONCILIACAO LEIAM O ARQUIVO SEM DEPENDER *
+      *    DO LAYOUT DA TELA.                                          *
+      *----------------------------------------------------------------*
+       FD  ARQ-OCORRENCIAS
+           RECORDING MODE IS F.
+       01  REG-OCORRENCIA.
+           05 OCR-CPF-CNPJ            PIC 9(014).
+           05 OCR-CO-BURO             PIC X(006).
+           05 OCR-DT-OCORRENCIA       PIC X(008).
+           05 OCR-HR-OCORRENCIA       PIC X(006).
+           05 OCR-NU-SEQUENCIA        PIC 9(003).
+           05 OCR-VL-OCORRENCIA       PIC 9(011)V99.
+           05 OCR-CO-STATUS           PIC X(001).
+           05 OCR-NU-REFERENCIA       PIC X(020).
+
+      *----------------------------------------------------------------*
+      *    DETALHE DE LATENCIA DO DOSSIE: OS TIMESTAMPS DE WEB E DE    *
+      *    TRANSACTION SERVER RECEBIDOS EM ES600-CONTROLE E O TEMPO    *
+      *    DE RESPOSTA (MS) DEVOLVIDO POR BUREAU01 PARA CADA BURO      *
+      *    CONSULTADO, PARA O RELATORIO DIARIO DE LATENCIA PESPO620.   *
+      *----------------------------------------------------------------*
+       FD  ARQ-SIPDET
+           RECORDING MODE IS F.
+       01  REG-SIPDET.
+           05 SD-CPF-CNPJ             PIC 9(014).
+           05 SD-NIS                  PIC 9(011).
+           05 SD-DT-ACESSO            PIC X(008).
+           05 SD-HR-ACESSO            PIC X(006).
+           05 SD-TIMESTAMP-WEB        PIC 9(016).
+           05 SD-TIMESTAMP-TRAN       PIC 9(016).
+           05 SD-MS-SERASA            PIC 9(005).
+           05 SD-MS-CADIN             PIC 9(005).
+           05 SD-MS-SINAD             PIC 9(005).
+           05 SD-MS-CCF               PIC 9(005).
+           05 SD-MS-SPC               PIC 9(005).
+           05 SD-MS-SICOW             PIC 9(005).
+           05 SD-MS-SCR               PIC 9(005).
+
+       WORKING-STORAGE SECTION.
+       77  WK-FS-PENDENCIAS           PIC X(002) VALUE "00".
+       77  WK-FS-OCORRENCIAS          PIC X(002) VALUE "00".
+       77  WK-FS-SIPDET               PIC X(002) VALUE "00".
+       77  WK-SW-ARQ-OCOR             PIC X(001) VALUE "N".
+           88 ARQ-OCOR-ABERTO                    VALUE "S".
+           88 ARQ-OCOR-FECHADO                   VALUE "N".
+       77  WK-DOCUMENTO               PIC 9(014) VALUE ZERO.
+       77  WK-DATA-HOJE               PIC X(008) VALUE SPACES.
+       77  WK-HORA-AGORA              PIC X(006) VALUE SPACES.
+       77  WK-GO-CO-BURO              PIC X(006) VALUE SPACES.
+       77  WK-GO-QT-OCORR             PIC 9(003) VALUE ZERO.
+       77  WK-GO-CONTADOR             PIC 9(003) VALUE ZERO.
+       77  WK-GO-QUOCIENTE            PIC 9(003) VALUE ZERO.
+       77  WK-GO-RESTO                PIC 9(003) VALUE ZERO.
+       77  WK-PJ-IX-SOCIO             PIC 9(002) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *    CONTROLE DO CURSOR DE CONTINUACAO: WK-OCR-SEQ-GLOBAL CONTA  *
+      *    TODAS AS OCORRENCIAS GERADAS NO DOSSIE (NOS SETE BUROS),    *
+      *    INDEPENDENTE DO BURO. WK-OCR-JANELA-FIM E O ULTIMO NUMERO   *
+      *    DE SEQUENCIA GLOBAL QUE AINDA CABE NA TABELA DE 130         *
+      *    POSICOES DEVOLVIDA NESTA CHAMADA.                           *
+      *----------------------------------------------------------------*
+       77  WK-OCR-SEQ-GLOBAL          PIC 9(005) VALUE ZERO.
+       77  WK-OCR-CURSOR-INICIAL      PIC 9(005) VALUE ZERO.
+       77  WK-OCR-JANELA-FIM          PIC 9(005) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *    FAIXA (PRIMEIRA/ULTIMA) DE NUMERO DE SEQUENCIA GLOBAL       *
+      *    OCUPADA PELAS OCORRENCIAS DE CADA BURO, USADA POR           *
+      *    2960-VERIFICAR-CONTIN-UM-BURO PARA DIZER SE AQUELE BURO EM  *
+      *    PARTICULAR FICOU FORA DA JANELA DEVOLVIDA NESTA CHAMADA.    *
+      *----------------------------------------------------------------*
+       77  WK-OCR-SEQ-INI-ATUAL       PIC 9(005) VALUE ZERO.
+       77  WK-OCR-SEQ-FIM-ATUAL       PIC 9(005) VALUE ZERO.
+       01  WK-OCR-SEQ-POR-BURO.
+           05 WK-OCR-SEQ-INI-SERASA   PIC 9(005) VALUE ZERO.
+           05 WK-OCR-SEQ-FIM-SERASA   PIC 9(005) VALUE ZERO.
+           05 WK-OCR-SEQ-INI-CADIN    PIC 9(005) VALUE ZERO.
+           05 WK-OCR-SEQ-FIM-CADIN    PIC 9(005) VALUE ZERO.
+           05 WK-OCR-SEQ-INI-SINAD    PIC 9(005) VALUE ZERO.
+           05 WK-OCR-SEQ-FIM-SINAD    PIC 9(005) VALUE ZERO.
+           05 WK-OCR-SEQ-INI-CCF      PIC 9(005) VALUE ZERO.
+           05 WK-OCR-SEQ-FIM-CCF      PIC 9(005) VALUE ZERO.
+           05 WK-OCR-SEQ-INI-SPC      PIC 9(005) VALUE ZERO.
+           05 WK-OCR-SEQ-FIM-SPC      PIC 9(005) VALUE ZERO.
+           05 WK-OCR-SEQ-INI-SICOW    PIC 9(005) VALUE ZERO.
+           05 WK-OCR-SEQ-FIM-SICOW    PIC 9(005) VALUE ZERO.
+           05 WK-OCR-SEQ-INI-SCR      PIC 9(005) VALUE ZERO.
+           05 WK-OCR-SEQ-FIM-SCR      PIC 9(005) VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *    PARAMETRO PARA 2960-VERIFICAR-CONTIN-UM-BURO: RECEBE A      *
+      *    FAIXA DE SEQUENCIA DE UM BURO E DEVOLVE SE AQUELE BURO TEM  *
+      *    CONTINUACAO E, SE TIVER, A PROXIMA SEQUENCIA A PEDIR.       *
+      *----------------------------------------------------------------*
+       01  WK-CONTIN-BURO-PARM.
+           05 WK-CB-SEQ-INI           PIC 9(005).
+           05 WK-CB-SEQ-FIM           PIC 9(005).
+           05 WK-CB-IND               PIC X(001).
+           05 WK-CB-PROXIMA           PIC 9(005).
+
+      *----------------------------------------------------------------*
+      *    AREA DE TRABALHO DE UMA OCORRENCIA, MONTADA UMA SO VEZ E    *
+      *    DEPOIS GRAVADA NO EXTRATO (SEMPRE) E NA TABELA (SE DENTRO   *
+      *    DA JANELA DO CURSOR).                                       *
+      *----------------------------------------------------------------*
+       01  WK-OCR-DADOS.
+           05 WK-OCR-CO-BURO          PIC X(006).
+           05 WK-OCR-DT-OCORR         PIC X(008).
+           05 WK-OCR-HR-OCORR         PIC X(006).
+           05 WK-OCR-VL-OCORR         PIC 9(011)V99.
+           05 WK-OCR-CO-STATUS        PIC X(001).
+           05 WK-OCR-NU-REF           PIC X(020).
+
+      *----------------------------------------------------------------*
+      *    TEMPO DE RESPOSTA (MS) DEVOLVIDO POR BUREAU01 PARA CADA     *
+      *    BURO, ACUMULADO AQUI PARA SER GRAVADO EM REG-SIPDET NO      *
+      *    FINAL DO DOSSIE.                                            *
+      *----------------------------------------------------------------*
+       01  WK-TEMPO-RESPOSTA.
+           05 WK-MS-SERASA            PIC 9(005) VALUE ZERO.
+           05 WK-MS-CADIN             PIC 9(005) VALUE ZERO.
+           05 WK-MS-SINAD             PIC 9(005) VALUE ZERO.
+           05 WK-MS-CCF               PIC 9(005) VALUE ZERO.
+           05 WK-MS-SPC               PIC 9(005) VALUE ZERO.
+           05 WK-MS-SICOW             PIC 9(005) VALUE ZERO.
+           05 WK-MS-SCR               PIC 9(005) VALUE ZERO.
+
+       01  WK-BUREAU-PARM.
+           05 WK-BUREAU-CO-BURO       PIC X(006).
+           05 WK-BUREAU-DOCUMENTO     PIC 9(014).
+           05 WK-BUREAU-FORCAR        PIC X(001).
+           05 WK-BUREAU-CO-CONEXAO    PIC 9(001).
+           05 WK-BUREAU-QT-OCORR      PIC 9(003).
+           05 WK-BUREAU-QT-MS         PIC 9(005).
+
+       01  WK-AUDIT010-PARM.
+           05 WK-AUD-NIS               PIC 9(011).
+           05 WK-AUD-NIVEL-AUTENT      PIC X(002).
+           05 WK-AUD-OPERACAO          PIC X(016).
+           05 WK-AUD-SISTEMA           PIC X(006).
+           05 WK-AUD-FUNCAO            PIC X(010).
+           05 WK-AUD-NO-PROGRAMA       PIC X(008).
+           05 WK-AUD-CO-RETORNO        PIC X(002).
+
+       LINKAGE SECTION.
+       COPY "PESPO600-1.6.cpy".
+
+       PROCEDURE DIVISION USING ES600-ENTRADA-SAIDA.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+               THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2100-CONSULTAR-SERASA
+               THRU 2100-CONSULTAR-SERASA-EXIT.
+           PERFORM 2200-CONSULTAR-CADIN
+               THRU 2200-CONSULTAR-CADIN-EXIT.
+           PERFORM 2300-CONSULTAR-SINAD
+               THRU 2300-CONSULTAR-SINAD-EXIT.
+           PERFORM 2400-CONSULTAR-CCF
+               THRU 2400-CONSULTAR-CCF-EXIT.
+           PERFORM 2500-CONSULTAR-SPC
+               THRU 2500-CONSULTAR-SPC-EXIT.
+           PERFORM 2600-CONSULTAR-SICOW
+               THRU 2600-CONSULTAR-SICOW-EXIT.
+           PERFORM 2700-CONSULTAR-SCR
+               THRU 2700-CONSULTAR-SCR-EXIT.
+           PERFORM 2800-MONTAR-DADOS-PJ
+               THRU 2800-MONTAR-DADOS-PJ-EXIT.
+           PERFORM 2950-VERIFICAR-CONTINUACAO
+               THRU 2950-VERIFICAR-CONTINUACAO-EXIT.
+           PERFORM 8000-VERIFICAR-PARCIAL
+               THRU 8000-VERIFICAR-PARCIAL-EXIT.
+           PERFORM 8100-GRAVAR-PENDENCIA
+               THRU 8100-GRAVAR-PENDENCIA-EXIT.
+           PERFORM 8200-FECHAR-ARQ-OCORRENCIAS
+               THRU 8200-FECHAR-ARQ-OCORRENCIAS-EXIT.
+           PERFORM 8300-GRAVAR-AUDITORIA
+               THRU 8300-GRAVAR-AUDITORIA-EXIT.
+           PERFORM 8400-GRAVAR-SIPDET
+               THRU 8400-GRAVAR-SIPDET-EXIT.
+           GOBACK.
+
+       1000-INICIALIZAR.
+           MOVE ZERO   TO ES600-QTDE-TOTAL.
+           MOVE "N"    TO ES600-PESQ-PARCIAL.
+           MOVE ZERO   TO WK-TEMPO-RESPOSTA.
+           MOVE ZERO   TO WK-OCR-SEQ-POR-BURO.
+           SET ARQ-OCOR-FECHADO TO TRUE.
+           ACCEPT WK-DATA-HOJE  FROM DATE YYYYMMDD.
+           ACCEPT WK-HORA-AGORA FROM TIME.
+           COMPUTE WK-DOCUMENTO =
+               (ES600-CPF-CNPJ-BASE * 1000000) + ES600-CPF-CNPJ-REST.
+           PERFORM 1050-LIMPAR-SAIDA-BUROS
+               THRU 1050-LIMPAR-SAIDA-BUROS-EXIT.
+           PERFORM 1100-INICIALIZAR-CURSOR
+               THRU 1100-INICIALIZAR-CURSOR-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    ZERA/BRANQUEIA A SAIDA DE TODOS OS BUROS ANTES DE CONSULTAR *
+      *    QUALQUER UM DELES, PARA QUE UM BURO NAO PESQUISADO NESTA    *
+      *    CHAMADA NAO HERDE CONEXAO/TP/DT/HR-PESQ DE UMA CHAMADA      *
+      *    ANTERIOR QUE TENHA USADO A MESMA AREA.                      *
+      *----------------------------------------------------------------*
+       1050-LIMPAR-SAIDA-BUROS.
+           MOVE ZERO   TO ES600-CONEXAO-SERASA.
+           MOVE ZERO   TO ES600-CONEXAO-CADIN.
+           MOVE ZERO   TO ES600-CONEXAO-SINAD.
+           MOVE ZERO   TO ES600-CONEXAO-CCF.
+           MOVE ZERO   TO ES600-CONEXAO-SPC.
+           MOVE ZERO   TO ES600-CONEXAO-SICOW.
+           MOVE ZERO   TO ES600-CONEXAO-SCR.
+           MOVE SPACES TO ES600-TP-PESQ-SERASA.
+           MOVE SPACES TO ES600-DT-PESQ-SERASA.
+           MOVE SPACES TO ES600-HR-PESQ-SERASA.
+           MOVE SPACES TO ES600-TP-PESQ-CADIN.
+           MOVE SPACES TO ES600-DT-PESQ-CADIN.
+           MOVE SPACES TO ES600-HR-PESQ-CADIN.
+           MOVE SPACES TO ES600-TP-PESQ-SINAD.
+           MOVE SPACES TO ES600-DT-PESQ-SINAD.
+           MOVE SPACES TO ES600-HR-PESQ-SINAD.
+           MOVE SPACES TO ES600-TP-PESQ-CCF.
+           MOVE SPACES TO ES600-DT-PESQ-CCF.
+           MOVE SPACES TO ES600-HR-PESQ-CCF.
+           MOVE SPACES TO ES600-TP-PESQ-SPC.
+           MOVE SPACES TO ES600-DT-PESQ-SPC.
+           MOVE SPACES TO ES600-HR-PESQ-SPC.
+           MOVE SPACES TO ES600-TP-PESQ-SICOW.
+           MOVE SPACES TO ES600-DT-PESQ-SICOW.
+           MOVE SPACES TO ES600-HR-PESQ-SICOW.
+           MOVE SPACES TO ES600-TP-PESQ-SCR.
+           MOVE SPACES TO ES600-DT-PESQ-SCR.
+           MOVE SPACES TO ES600-HR-PESQ-SCR.
+       1050-LIMPAR-SAIDA-BUROS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    SE O CHAMADOR NAO INFORMOU ES600-NU-OCORR-INICIAL (DOSSIE   *
+      *    NOVO), A JANELA COMECA NA PRIMEIRA OCORRENCIA. SE INFORMOU  *
+      *    (CONTINUACAO DE UM DOSSIE QUE JA DEVOLVEU ES600-IND-        *
+      *    CONTINUACAO = "S"), A JANELA CONTINUA DALI.                 *
+      *----------------------------------------------------------------*
+       1100-INICIALIZAR-CURSOR.
+           MOVE ZERO TO WK-OCR-SEQ-GLOBAL.
+           IF ES600-NU-OCORR-INICIAL = ZERO
+               MOVE 1 TO WK-OCR-CURSOR-INICIAL
+           ELSE
+               MOVE ES600-NU-OCORR-INICIAL TO WK-OCR-CURSOR-INICIAL
+           END-IF.
+           COMPUTE WK-OCR-JANELA-FIM = WK-OCR-CURSOR-INICIAL + 129.
+       1100-INICIALIZAR-CURSOR-EXIT.
+           EXIT.
+
+       2100-CONSULTAR-SERASA.
+           IF ES600-PESQ-SERASA NOT = "S"
+               GO TO 2100-CONSULTAR-SERASA-EXIT
+           END-IF.
+           MOVE "SERASA" TO WK-GO-CO-BURO.
+           PERFORM 2000-ACIONAR-BURO THRU 2000-ACIONAR-BURO-EXIT.
+           MOVE WK-BUREAU-QT-MS      TO WK-MS-SERASA.
+           MOVE WK-BUREAU-CO-CONEXAO TO ES600-CONEXAO-SERASA.
+           IF WK-BUREAU-CO-CONEXAO = 0
+               MOVE "N"           TO ES600-TP-PESQ-SERASA
+               MOVE WK-DATA-HOJE  TO ES600-DT-PESQ-SERASA
+               MOVE WK-HORA-AGORA TO ES600-HR-PESQ-SERASA
+               MOVE WK-BUREAU-QT-OCORR TO WK-GO-QT-OCORR
+               PERFORM 2900-GERAR-OCORRENCIAS
+                   THRU 2900-GERAR-OCORRENCIAS-EXIT
+           ELSE
+               MOVE SPACES TO ES600-TP-PESQ-SERASA
+               MOVE SPACES TO ES600-DT-PESQ-SERASA
+               MOVE SPACES TO ES600-HR-PESQ-SERASA
+           END-IF.
+       2100-CONSULTAR-SERASA-EXIT.
+           EXIT.
+
+       2200-CONSULTAR-CADIN.
+           IF ES600-PESQ-CADIN NOT = "S"
+               GO TO 2200-CONSULTAR-CADIN-EXIT
+           END-IF.
+           MOVE "CADIN" TO WK-GO-CO-BURO.
+           PERFORM 2000-ACIONAR-BURO THRU 2000-ACIONAR-BURO-EXIT.
+           MOVE WK-BUREAU-QT-MS      TO WK-MS-CADIN.
+           MOVE WK-BUREAU-CO-CONEXAO TO ES600-CONEXAO-CADIN.
+           IF WK-BUREAU-CO-CONEXAO = 0
+               MOVE "N"           TO ES600-TP-PESQ-CADIN
+               MOVE WK-DATA-HOJE  TO ES600-DT-PESQ-CADIN
+               MOVE WK-HORA-AGORA TO ES600-HR-PESQ-CADIN
+               MOVE WK-BUREAU-QT-OCORR TO WK-GO-QT-OCORR
+               PERFORM 2900-GERAR-OCORRENCIAS
+                   THRU 2900-GERAR-OCORRENCIAS-EXIT
+           ELSE
+               MOVE SPACES TO ES600-TP-PESQ-CADIN
+               MOVE SPACES TO ES600-DT-PESQ-CADIN
+               MOVE SPACES TO ES600-HR-PESQ-CADIN
+           END-IF.
+       2200-CONSULTAR-CADIN-EXIT.
+           EXIT.
+
+       2300-CONSULTAR-SINAD.
+           IF ES600-PESQ-SINAD NOT = "S"
+               GO TO 2300-CONSULTAR-SINAD-EXIT
+           END-IF.
+           MOVE "SINAD" TO WK-GO-CO-BURO.
+           PERFORM 2000-ACIONAR-BURO THRU 2000-ACIONAR-BURO-EXIT.
+           MOVE WK-BUREAU-QT-MS      TO WK-MS-SINAD.
+           MOVE WK-BUREAU-CO-CONEXAO TO ES600-CONEXAO-SINAD.
+           IF WK-BUREAU-CO-CONEXAO = 0
+               MOVE "N"           TO ES600-TP-PESQ-SINAD
+               MOVE WK-DATA-HOJE  TO ES600-DT-PESQ-SINAD
+               MOVE WK-HORA-AGORA TO ES600-HR-PESQ-SINAD
+               MOVE WK-BUREAU-QT-OCORR TO WK-GO-QT-OCORR
+               PERFORM 2900-GERAR-OCORRENCIAS
+                   THRU 2900-GERAR-OCORRENCIAS-EXIT
+           ELSE
+               MOVE SPACES TO ES600-TP-PESQ-SINAD
+               MOVE SPACES TO ES600-DT-PESQ-SINAD
+               MOVE SPACES TO ES600-HR-PESQ-SINAD
+           END-IF.
+       2300-CONSULTAR-SINAD-EXIT.
+           EXIT.
+
+       2400-CONSULTAR-CCF.
+           IF ES600-PESQ-CCF NOT = "S"
+               GO TO 2400-CONSULTAR-CCF-EXIT
+           END-IF.
+           MOVE "CCF" TO WK-GO-CO-BURO.
+           PERFORM 2000-ACIONAR-BURO THRU 2000-ACIONAR-BURO-EXIT.
+           MOVE WK-BUREAU-QT-MS      TO WK-MS-CCF.
+           MOVE WK-BUREAU-CO-CONEXAO TO ES600-CONEXAO-CCF.
+           IF WK-BUREAU-CO-CONEXAO = 0
+               MOVE "N"           TO ES600-TP-PESQ-CCF
+               MOVE WK-DATA-HOJE  TO ES600-DT-PESQ-CCF
+               MOVE WK-HORA-AGORA TO ES600-HR-PESQ-CCF
+               MOVE WK-BUREAU-QT-OCORR TO WK-GO-QT-OCORR
+               PERFORM 2900-GERAR-OCORRENCIAS
+                   THRU 2900-GERAR-OCORRENCIAS-EXIT
+           ELSE
+               MOVE SPACES TO ES600-TP-PESQ-CCF
+               MOVE SPACES TO ES600-DT-PESQ-CCF
+               MOVE SPACES TO ES600-HR-PESQ-CCF
+           END-IF.
+       2400-CONSULTAR-CCF-EXIT.
+           EXIT.
+
+       2500-CONSULTAR-SPC.
+           IF ES600-PESQ-SPC NOT = "S"
+               GO TO 2500-CONSULTAR-SPC-EXIT
+           END-IF.
+           MOVE "SPC" TO WK-GO-CO-BURO.
+           PERFORM 2000-ACIONAR-BURO THRU 2000-ACIONAR-BURO-EXIT.
+           MOVE WK-BUREAU-QT-MS      TO WK-MS-SPC.
+           MOVE WK-BUREAU-CO-CONEXAO TO ES600-CONEXAO-SPC.
+           IF WK-BUREAU-CO-CONEXAO = 0
+               MOVE "N"           TO ES600-TP-PESQ-SPC
+               MOVE WK-DATA-HOJE  TO ES600-DT-PESQ-SPC
+               MOVE WK-HORA-AGORA TO ES600-HR-PESQ-SPC
+               MOVE WK-BUREAU-QT-OCORR TO WK-GO-QT-OCORR
+               PERFORM 2900-GERAR-OCORRENCIAS
+                   THRU 2900-GERAR-OCORRENCIAS-EXIT
+           ELSE
+               MOVE SPACES TO ES600-TP-PESQ-SPC
+               MOVE SPACES TO ES600-DT-PESQ-SPC
+               MOVE SPACES TO ES600-HR-PESQ-SPC
+           END-IF.
+       2500-CONSULTAR-SPC-EXIT.
+           EXIT.
+
+       2600-CONSULTAR-SICOW.
+           IF ES600-PESQ-SICOW NOT = "S"
+               GO TO 2600-CONSULTAR-SICOW-EXIT
+           END-IF.
+           MOVE "SICOW" TO WK-GO-CO-BURO.
+           PERFORM 2000-ACIONAR-BURO THRU 2000-ACIONAR-BURO-EXIT.
+           MOVE WK-BUREAU-QT-MS      TO WK-MS-SICOW.
+           MOVE WK-BUREAU-CO-CONEXAO TO ES600-CONEXAO-SICOW.
+           IF WK-BUREAU-CO-CONEXAO = 0
+               MOVE "N"           TO ES600-TP-PESQ-SICOW
+               MOVE WK-DATA-HOJE  TO ES600-DT-PESQ-SICOW
+               MOVE WK-HORA-AGORA TO ES600-HR-PESQ-SICOW
+               MOVE WK-BUREAU-QT-OCORR TO WK-GO-QT-OCORR
+               PERFORM 2900-GERAR-OCORRENCIAS
+                   THRU 2900-GERAR-OCORRENCIAS-EXIT
+           ELSE
+               MOVE SPACES TO ES600-TP-PESQ-SICOW
+               MOVE SPACES TO ES600-DT-PESQ-SICOW
+               MOVE SPACES TO ES600-HR-PESQ-SICOW
+           END-IF.
+       2600-CONSULTAR-SICOW-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    SISBACEN/SCR - SISTEMA DE INFORMACOES DE CREDITO DO BANCO   *
+      *    CENTRAL. ACRESCENTADO COMO SETIMO BURO DO DOSSIE.           *
+      *----------------------------------------------------------------*
+       2700-CONSULTAR-SCR.
+           IF ES600-PESQ-SCR NOT = "S"
+               GO TO 2700-CONSULTAR-SCR-EXIT
+           END-IF.
+           MOVE "SCR" TO WK-GO-CO-BURO.
+           PERFORM 2000-ACIONAR-BURO THRU 2000-ACIONAR-BURO-EXIT.
+           MOVE WK-BUREAU-QT-MS      TO WK-MS-SCR.
+           MOVE WK-BUREAU-CO-CONEXAO TO ES600-CONEXAO-SCR.
+           IF WK-BUREAU-CO-CONEXAO = 0
+               MOVE "N"           TO ES600-TP-PESQ-SCR
+               MOVE WK-DATA-HOJE  TO ES600-DT-PESQ-SCR
+               MOVE WK-HORA-AGORA TO ES600-HR-PESQ-SCR
+               MOVE WK-BUREAU-QT-OCORR TO WK-GO-QT-OCORR
+               PERFORM 2900-GERAR-OCORRENCIAS
+                   THRU 2900-GERAR-OCORRENCIAS-EXIT
+           ELSE
+               MOVE SPACES TO ES600-TP-PESQ-SCR
+               MOVE SPACES TO ES600-DT-PESQ-SCR
+               MOVE SPACES TO ES600-HR-PESQ-SCR
+           END-IF.
+       2700-CONSULTAR-SCR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    QUANDO O DOSSIE E DE PESSOA JURIDICA, MONTA O DETALHAMENTO  *
+      *    ESPECIFICO DE PJ (PROTESTOS, RESTRICOES CORPORATIVAS E O    *
+      *    QUADRO DE SOCIOS COM REFERENCIA CRUZADA PARA O CPF DE CADA  *
+      *    UM). PARA PESSOA FISICA OS CAMPOS FICAM ZERADOS.            *
+      *----------------------------------------------------------------*
+       2800-MONTAR-DADOS-PJ.
+           IF NOT ES600-PESSOA-JURIDICA
+               MOVE ZERO TO ES600-CNPJ-PESQUISADO
+               MOVE ZERO TO ES600-PJ-QT-PROTESTOS
+               MOVE ZERO TO ES600-PJ-QT-RESTRICOES
+               MOVE ZERO TO ES600-PJ-QT-SOCIOS
+               GO TO 2800-MONTAR-DADOS-PJ-EXIT
+           END-IF.
+           MOVE WK-DOCUMENTO TO ES600-CNPJ-PESQUISADO.
+           PERFORM 2810-CALCULAR-PROTESTOS
+               THRU 2810-CALCULAR-PROTESTOS-EXIT.
+           PERFORM 2820-MONTAR-SOCIOS
+               THRU 2820-MONTAR-SOCIOS-EXIT.
+       2800-MONTAR-DADOS-PJ-EXIT.
+           EXIT.
+
+       2810-CALCULAR-PROTESTOS.
+           DIVIDE WK-DOCUMENTO BY 11
+               GIVING WK-GO-QUOCIENTE REMAINDER WK-GO-RESTO.
+           MOVE WK-GO-RESTO TO ES600-PJ-QT-PROTESTOS.
+           DIVIDE WK-DOCUMENTO BY 13
+               GIVING WK-GO-QUOCIENTE REMAINDER WK-GO-RESTO.
+           MOVE WK-GO-RESTO TO ES600-PJ-QT-RESTRICOES.
+       2810-CALCULAR-PROTESTOS-EXIT.
+           EXIT.
+
+       2820-MONTAR-SOCIOS.
+           DIVIDE WK-DOCUMENTO BY 3
+               GIVING WK-GO-QUOCIENTE REMAINDER WK-GO-RESTO.
+           COMPUTE ES600-PJ-QT-SOCIOS = WK-GO-RESTO + 1.
+           PERFORM 2830-MONTAR-UM-SOCIO
+                   THRU 2830-MONTAR-UM-SOCIO-EXIT
+               VARYING WK-PJ-IX-SOCIO FROM 1 BY 1
+               UNTIL WK-PJ-IX-SOCIO > ES600-PJ-QT-SOCIOS.
+       2820-MONTAR-SOCIOS-EXIT.
+           EXIT.
+
+       2830-MONTAR-UM-SOCIO.
+           COMPUTE ES600-PJ-CPF-SOCIO (WK-PJ-IX-SOCIO) =
+               WK-DOCUMENTO + WK-PJ-IX-SOCIO.
+           MOVE SPACES TO ES600-PJ-NO-SOCIO (WK-PJ-IX-SOCIO).
+           STRING "SOCIO "          DELIMITED BY SIZE
+                  WK-PJ-IX-SOCIO    DELIMITED BY SIZE
+               INTO ES600-PJ-NO-SOCIO (WK-PJ-IX-SOCIO).
+           DIVIDE 100 BY ES600-PJ-QT-SOCIOS
+               GIVING WK-GO-QUOCIENTE REMAINDER WK-GO-RESTO.
+           MOVE WK-GO-QUOCIENTE
+               TO ES600-PJ-PC-PARTICIPA (WK-PJ-IX-SOCIO).
+       2830-MONTAR-UM-SOCIO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    ACIONA O BURO INFORMADO EM WK-GO-CO-BURO ATRAVES DA ROTINA  *
+      *    COMUM BUREAU01, REPASSANDO O FLAG DE CONSULTA FORCADA.      *
+      *----------------------------------------------------------------*
+       2000-ACIONAR-BURO.
+           MOVE WK-GO-CO-BURO        TO WK-BUREAU-CO-BURO.
+           MOVE WK-DOCUMENTO         TO WK-BUREAU-DOCUMENTO.
+           MOVE ES600-FORCAR-CONSULTA TO WK-BUREAU-FORCAR.
+           CALL "BUREAU01" USING WK-BUREAU-PARM.
+       2000-ACIONAR-BURO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    GERA TODAS AS OCORRENCIAS RETORNADAS POR UM BURO: TODAS     *
+      *    VAO PARA O EXTRATO ARQ-OCORRENCIAS, E AS QUE CAIREM DENTRO  *
+      *    DA JANELA DO CURSOR (WK-OCR-CURSOR-INICIAL A WK-OCR-        *
+      *    JANELA-FIM) TAMBEM VAO PARA ES600-TAB-OCORRENCIAS, QUE      *
+      *    CONTINUA LIMITADA A 130 POSICOES.                           *
+      *----------------------------------------------------------------*
+       2900-GERAR-OCORRENCIAS.
+           PERFORM 2905-ABRIR-ARQ-OCORRENCIAS
+               THRU 2905-ABRIR-ARQ-OCORRENCIAS-EXIT.
+           COMPUTE WK-OCR-SEQ-INI-ATUAL = WK-OCR-SEQ-GLOBAL + 1.
+           PERFORM 2910-GERAR-UMA-OCORRENCIA
+                   THRU 2910-GERAR-UMA-OCORRENCIA-EXIT
+               VARYING WK-GO-CONTADOR FROM 1 BY 1
+               UNTIL WK-GO-CONTADOR > WK-GO-QT-OCORR.
+           MOVE WK-OCR-SEQ-GLOBAL TO WK-OCR-SEQ-FIM-ATUAL.
+           PERFORM 2930-GUARDAR-SEQ-BURO
+               THRU 2930-GUARDAR-SEQ-BURO-EXIT.
+       2900-GERAR-OCORRENCIAS-EXIT.
+           EXIT.
+
+       2905-ABRIR-ARQ-OCORRENCIAS.
+           IF ARQ-OCOR-ABERTO
+               GO TO 2905-ABRIR-ARQ-OCORRENCIAS-EXIT
+           END-IF.
+           OPEN EXTEND ARQ-OCORRENCIAS.
+           IF WK-FS-OCORRENCIAS = "05" OR WK-FS-OCORRENCIAS = "35"
+               OPEN OUTPUT ARQ-OCORRENCIAS
+           END-IF.
+           SET ARQ-OCOR-ABERTO TO TRUE.
+       2905-ABRIR-ARQ-OCORRENCIAS-EXIT.
+           EXIT.
+
+       2910-GERAR-UMA-OCORRENCIA.
+           ADD 1 TO WK-OCR-SEQ-GLOBAL.
+           MOVE WK-GO-CO-BURO  TO WK-OCR-CO-BURO.
+           MOVE WK-DATA-HOJE   TO WK-OCR-DT-OCORR.
+           MOVE WK-HORA-AGORA  TO WK-OCR-HR-OCORR.
+           COMPUTE WK-OCR-VL-OCORR =
+               (WK-DOCUMENTO + WK-GO-CONTADOR) / 100.
+           DIVIDE WK-GO-CONTADOR BY 2
+               GIVING WK-GO-QUOCIENTE REMAINDER WK-GO-RESTO.
+           IF WK-GO-RESTO = 0
+               MOVE "B" TO WK-OCR-CO-STATUS
+           ELSE
+               MOVE "A" TO WK-OCR-CO-STATUS
+           END-IF.
+           STRING WK-GO-CO-BURO     DELIMITED BY SIZE
+                  "-"               DELIMITED BY SIZE
+                  WK-GO-CONTADOR    DELIMITED BY SIZE
+               INTO WK-OCR-NU-REF.
+           PERFORM 2915-GRAVAR-EXTRATO-OCORR
+               THRU 2915-GRAVAR-EXTRATO-OCORR-EXIT.
+           IF WK-OCR-SEQ-GLOBAL >= WK-OCR-CURSOR-INICIAL
+              AND WK-OCR-SEQ-GLOBAL <= WK-OCR-JANELA-FIM
+               PERFORM 2920-GRAVAR-TABELA-OCORR
+                   THRU 2920-GRAVAR-TABELA-OCORR-EXIT
+           END-IF.
+       2910-GERAR-UMA-OCORRENCIA-EXIT.
+           EXIT.
+
+       2915-GRAVAR-EXTRATO-OCORR.
+           MOVE WK-DOCUMENTO    TO OCR-CPF-CNPJ.
+           MOVE WK-OCR-CO-BURO  TO OCR-CO-BURO.
+           MOVE WK-OCR-DT-OCORR TO OCR-DT-OCORRENCIA.
+           MOVE WK-OCR-HR-OCORR TO OCR-HR-OCORRENCIA.
+           MOVE WK-GO-CONTADOR  TO OCR-NU-SEQUENCIA.
+           MOVE WK-OCR-VL-OCORR TO OCR-VL-OCORRENCIA.
+           MOVE WK-OCR-CO-STATUS TO OCR-CO-STATUS.
+           MOVE WK-OCR-NU-REF   TO OCR-NU-REFERENCIA.
+           WRITE REG-OCORRENCIA.
+       2915-GRAVAR-EXTRATO-OCORR-EXIT.
+           EXIT.
+
+       2920-GRAVAR-TABELA-OCORR.
+           ADD 1 TO ES600-QTDE-TOTAL.
+           MOVE WK-OCR-CO-BURO
+                        TO ES600-OCR-CO-BURO  (ES600-QTDE-TOTAL).
+           MOVE WK-OCR-DT-OCORR
+                        TO ES600-OCR-DT-OCORR (ES600-QTDE-TOTAL).
+           MOVE WK-OCR-HR-OCORR
+                        TO ES600-OCR-HR-OCORR (ES600-QTDE-TOTAL).
+           MOVE WK-OCR-VL-OCORR
+                        TO ES600-OCR-VL-OCORR (ES600-QTDE-TOTAL).
+           MOVE WK-OCR-CO-STATUS
+                        TO ES600-OCR-CO-STATUS (ES600-QTDE-TOTAL).
+           MOVE WK-OCR-NU-REF
+                        TO ES600-OCR-NU-REF    (ES600-QTDE-TOTAL).
+       2920-GRAVAR-TABELA-OCORR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    GUARDA A FAIXA DE SEQUENCIA GLOBAL (WK-OCR-SEQ-INI-ATUAL A  *
+      *    WK-OCR-SEQ-FIM-ATUAL) OCUPADA PELAS OCORRENCIAS DO BURO EM  *
+      *    WK-GO-CO-BURO, PARA 2960-VERIFICAR-CONTIN-UM-BURO USAR MAIS *
+      *    TARDE NA VERIFICACAO DE CONTINUACAO POR BURO.               *
+      *----------------------------------------------------------------*
+       2930-GUARDAR-SEQ-BURO.
+           EVALUATE WK-GO-CO-BURO
+               WHEN "SERASA"
+                   MOVE WK-OCR-SEQ-INI-ATUAL TO WK-OCR-SEQ-INI-SERASA
+                   MOVE WK-OCR-SEQ-FIM-ATUAL TO WK-OCR-SEQ-FIM-SERASA
+               WHEN "CADIN"
+                   MOVE WK-OCR-SEQ-INI-ATUAL TO WK-OCR-SEQ-INI-CADIN
+                   MOVE WK-OCR-SEQ-FIM-ATUAL TO WK-OCR-SEQ-FIM-CADIN
+               WHEN "SINAD"
+                   MOVE WK-OCR-SEQ-INI-ATUAL TO WK-OCR-SEQ-INI-SINAD
+                   MOVE WK-OCR-SEQ-FIM-ATUAL TO WK-OCR-SEQ-FIM-SINAD
+               WHEN "CCF"
+                   MOVE WK-OCR-SEQ-INI-ATUAL TO WK-OCR-SEQ-INI-CCF
+                   MOVE WK-OCR-SEQ-FIM-ATUAL TO WK-OCR-SEQ-FIM-CCF
+               WHEN "SPC"
+                   MOVE WK-OCR-SEQ-INI-ATUAL TO WK-OCR-SEQ-INI-SPC
+                   MOVE WK-OCR-SEQ-FIM-ATUAL TO WK-OCR-SEQ-FIM-SPC
+               WHEN "SICOW"
+                   MOVE WK-OCR-SEQ-INI-ATUAL TO WK-OCR-SEQ-INI-SICOW
+                   MOVE WK-OCR-SEQ-FIM-ATUAL TO WK-OCR-SEQ-FIM-SICOW
+               WHEN "SCR"
+                   MOVE WK-OCR-SEQ-INI-ATUAL TO WK-OCR-SEQ-INI-SCR
+                   MOVE WK-OCR-SEQ-FIM-ATUAL TO WK-OCR-SEQ-FIM-SCR
+           END-EVALUATE.
+       2930-GUARDAR-SEQ-BURO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    SE O DOSSIE GEROU MAIS OCORRENCIAS DO QUE A JANELA ATUAL    *
+      *    COMPORTA, SINALIZA A CONTINUACAO E DEVOLVE O NUMERO DE      *
+      *    SEQUENCIA GLOBAL A PARTIR DO QUAL O CHAMADOR DEVE PEDIR A   *
+      *    PROXIMA CHAMADA (EM ES600-NU-OCORR-INICIAL).                *
+      *----------------------------------------------------------------*
+       2950-VERIFICAR-CONTINUACAO.
+           IF WK-OCR-SEQ-GLOBAL > WK-OCR-JANELA-FIM
+               SET ES600-TEM-CONTINUACAO TO TRUE
+               COMPUTE ES600-NU-OCORR-PROXIMA = WK-OCR-JANELA-FIM + 1
+           ELSE
+               SET ES600-SEM-CONTINUACAO TO TRUE
+               MOVE ZERO TO ES600-NU-OCORR-PROXIMA
+           END-IF.
+           MOVE WK-OCR-SEQ-INI-SERASA TO WK-CB-SEQ-INI.
+           MOVE WK-OCR-SEQ-FIM-SERASA TO WK-CB-SEQ-FIM.
+           PERFORM 2960-VERIFICAR-CONTIN-UM-BURO
+               THRU 2960-VERIFICAR-CONTIN-UM-BURO-EXIT.
+           MOVE WK-CB-IND      TO ES600-IND-CONTIN-SERASA.
+           MOVE WK-CB-PROXIMA  TO ES600-NU-OCORR-PROX-SERASA.
+           MOVE WK-OCR-SEQ-INI-CADIN  TO WK-CB-SEQ-INI.
+           MOVE WK-OCR-SEQ-FIM-CADIN  TO WK-CB-SEQ-FIM.
+           PERFORM 2960-VERIFICAR-CONTIN-UM-BURO
+               THRU 2960-VERIFICAR-CONTIN-UM-BURO-EXIT.
+           MOVE WK-CB-IND      TO ES600-IND-CONTIN-CADIN.
+           MOVE WK-CB-PROXIMA  TO ES600-NU-OCORR-PROX-CADIN.
+           MOVE WK-OCR-SEQ-INI-SINAD  TO WK-CB-SEQ-INI.
+           MOVE WK-OCR-SEQ-FIM-SINAD  TO WK-CB-SEQ-FIM.
+           PERFORM 2960-VERIFICAR-CONTIN-UM-BURO
+               THRU 2960-VERIFICAR-CONTIN-UM-BURO-EXIT.
+           MOVE WK-CB-IND      TO ES600-IND-CONTIN-SINAD.
+           MOVE WK-CB-PROXIMA  TO ES600-NU-OCORR-PROX-SINAD.
+           MOVE WK-OCR-SEQ-INI-CCF    TO WK-CB-SEQ-INI.
+           MOVE WK-OCR-SEQ-FIM-CCF    TO WK-CB-SEQ-FIM.
+           PERFORM 2960-VERIFICAR-CONTIN-UM-BURO
+               THRU 2960-VERIFICAR-CONTIN-UM-BURO-EXIT.
+           MOVE WK-CB-IND      TO ES600-IND-CONTIN-CCF.
+           MOVE WK-CB-PROXIMA  TO ES600-NU-OCORR-PROX-CCF.
+           MOVE WK-OCR-SEQ-INI-SPC    TO WK-CB-SEQ-INI.
+           MOVE WK-OCR-SEQ-FIM-SPC    TO WK-CB-SEQ-FIM.
+           PERFORM 2960-VERIFICAR-CONTIN-UM-BURO
+               THRU 2960-VERIFICAR-CONTIN-UM-BURO-EXIT.
+           MOVE WK-CB-IND      TO ES600-IND-CONTIN-SPC.
+           MOVE WK-CB-PROXIMA  TO ES600-NU-OCORR-PROX-SPC.
+           MOVE WK-OCR-SEQ-INI-SICOW  TO WK-CB-SEQ-INI.
+           MOVE WK-OCR-SEQ-FIM-SICOW  TO WK-CB-SEQ-FIM.
+           PERFORM 2960-VERIFICAR-CONTIN-UM-BURO
+               THRU 2960-VERIFICAR-CONTIN-UM-BURO-EXIT.
+           MOVE WK-CB-IND      TO ES600-IND-CONTIN-SICOW.
+           MOVE WK-CB-PROXIMA  TO ES600-NU-OCORR-PROX-SICOW.
+           MOVE WK-OCR-SEQ-INI-SCR    TO WK-CB-SEQ-INI.
+           MOVE WK-OCR-SEQ-FIM-SCR    TO WK-CB-SEQ-FIM.
+           PERFORM 2960-VERIFICAR-CONTIN-UM-BURO
+               THRU 2960-VERIFICAR-CONTIN-UM-BURO-EXIT.
+           MOVE WK-CB-IND      TO ES600-IND-CONTIN-SCR.
+           MOVE WK-CB-PROXIMA  TO ES600-NU-OCORR-PROX-SCR.
+       2950-VERIFICAR-CONTINUACAO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    RECEBE EM WK-CB-SEQ-INI/WK-CB-SEQ-FIM A FAIXA DE SEQUENCIA  *
+      *    GLOBAL DE UM BURO E DEVOLVE EM WK-CB-IND/WK-CB-PROXIMA SE   *
+      *    AQUELE BURO TEM OCORRENCIAS FORA DA JANELA DEVOLVIDA NESTA  *
+      *    CHAMADA E, SE TIVER, A PARTIR DE QUE SEQUENCIA DEVE PEDIR   *
+      *    A CONTINUACAO. UM BURO SEM OCORRENCIAS (FAIXA ZERADA) OU    *
+      *    TOTALMENTE DENTRO DA JANELA NAO TEM CONTINUACAO.            *
+      *----------------------------------------------------------------*
+       2960-VERIFICAR-CONTIN-UM-BURO.
+           MOVE "N" TO WK-CB-IND.
+           MOVE ZERO TO WK-CB-PROXIMA.
+           IF WK-CB-SEQ-FIM = ZERO
+               GO TO 2960-VERIFICAR-CONTIN-UM-BURO-EXIT
+           END-IF.
+           IF WK-CB-SEQ-FIM <= WK-OCR-JANELA-FIM
+               GO TO 2960-VERIFICAR-CONTIN-UM-BURO-EXIT
+           END-IF.
+           MOVE "S" TO WK-CB-IND.
+           IF WK-CB-SEQ-INI > WK-OCR-JANELA-FIM
+               MOVE WK-CB-SEQ-INI TO WK-CB-PROXIMA
+           ELSE
+               COMPUTE WK-CB-PROXIMA = WK-OCR-JANELA-FIM + 1
+           END-IF.
+       2960-VERIFICAR-CONTIN-UM-BURO-EXIT.
+           EXIT.
+
+       8000-VERIFICAR-PARCIAL.
+           IF ES600-CONEXAO-SERASA NOT = 0
+           OR ES600-CONEXAO-CADIN  NOT = 0
+           OR ES600-CONEXAO-SINAD  NOT = 0
+           OR ES600-CONEXAO-CCF    NOT = 0
+           OR ES600-CONEXAO-SPC    NOT = 0
+           OR ES600-CONEXAO-SICOW  NOT = 0
+           OR ES600-CONEXAO-SCR    NOT = 0
+               MOVE "S" TO ES600-PESQ-PARCIAL
+           END-IF.
+       8000-VERIFICAR-PARCIAL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    QUANDO O DOSSIE FICA PARCIAL, GRAVA UMA PENDENCIA PARA A    *
+      *    ROTINA DE REPROCESSAMENTO NOTURNO (PESPO610) PREENCHER OS   *
+      *    BUROS QUE FALHARAM SEM INTERVENCAO MANUAL. QUANDO QUEM      *
+      *    CHAMOU ESTE PROGRAMA FOI O PROPRIO PESPO610 (ES600-FORCAR-  *
+      *    CONSULTA = "S"), A PENDENCIA AINDA PARCIAL JA E REGRAVADA   *
+      *    POR PESPO610 EM ARQ-PENDENCIAS-NOVAS, ENTAO ESTA ROTINA NAO *
+      *    GRAVA DE NOVO, O QUE EVITARIA UM OPEN EXTEND NO MESMO       *
+      *    ARQ-PENDENCIAS QUE PESPO610 MANTEM ABERTO EM INPUT.         *
+      *----------------------------------------------------------------*
+       8100-GRAVAR-PENDENCIA.
+           IF ES600-PESQ-PARCIAL NOT = "S"
+               GO TO 8100-GRAVAR-PENDENCIA-EXIT
+           END-IF.
+           IF ES600-FORCAR-CONSULTA = "S"
+               GO TO 8100-GRAVAR-PENDENCIA-EXIT
+           END-IF.
+           OPEN EXTEND ARQ-PENDENCIAS.
+           IF WK-FS-PENDENCIAS = "05" OR WK-FS-PENDENCIAS = "35"
+               OPEN OUTPUT ARQ-PENDENCIAS
+           END-IF.
+           MOVE WK-DOCUMENTO          TO PND-CPF-CNPJ.
+           MOVE ES600-TIPO-PESSOA     TO PND-TIPO-PESSOA.
+           MOVE ES600-SISTEMA         TO PND-SISTEMA.
+           MOVE ES600-CONEXAO-SERASA  TO PND-CONEXAO-SERASA.
+           MOVE ES600-CONEXAO-CADIN   TO PND-CONEXAO-CADIN.
+           MOVE ES600-CONEXAO-SINAD   TO PND-CONEXAO-SINAD.
+           MOVE ES600-CONEXAO-CCF     TO PND-CONEXAO-CCF.
+           MOVE ES600-CONEXAO-SPC     TO PND-CONEXAO-SPC.
+           MOVE ES600-CONEXAO-SICOW   TO PND-CONEXAO-SICOW.
+           MOVE ES600-CONEXAO-SCR     TO PND-CONEXAO-SCR.
+           MOVE WK-DATA-HOJE          TO PND-DT-GERACAO.
+           MOVE WK-HORA-AGORA         TO PND-HR-GERACAO.
+           WRITE REG-PENDENCIA.
+           CLOSE ARQ-PENDENCIAS.
+       8100-GRAVAR-PENDENCIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    ENCERRA O EXTRATO DE OCORRENCIAS, QUANDO ABERTO, ANTES DE   *
+      *    DEVOLVER O CONTROLE AO CHAMADOR.                            *
+      *----------------------------------------------------------------*
+       8200-FECHAR-ARQ-OCORRENCIAS.
+           IF ARQ-OCOR-FECHADO
+               GO TO 8200-FECHAR-ARQ-OCORRENCIAS-EXIT
+           END-IF.
+           CLOSE ARQ-OCORRENCIAS.
+           SET ARQ-OCOR-FECHADO TO TRUE.
+       8200-FECHAR-ARQ-OCORRENCIAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    REGISTRA NA TRILHA DE AUDITORIA (AUDIT010/AUDITREG) O       *
+      *    ACESSO AO DOSSIE SIPES, USANDO OS DADOS DE IDENTIFICACAO    *
+      *    DO USUARIO E DA OPERACAO RECEBIDOS EM ES600-CONTROLE.       *
+      *----------------------------------------------------------------*
+       8300-GRAVAR-AUDITORIA.
+           MOVE NIS          OF ES600-CONTROLE TO WK-AUD-NIS.
+           MOVE NIVEL-AUTENT OF ES600-CONTROLE TO WK-AUD-NIVEL-AUTENT.
+           MOVE OPERACAO     OF ES600-CONTROLE TO WK-AUD-OPERACAO.
+           MOVE SISTEMA      OF ES600-CONTROLE TO WK-AUD-SISTEMA.
+           MOVE FUNCAO       OF ES600-CONTROLE TO WK-AUD-FUNCAO.
+           MOVE NO-PROGRAMA  OF ES600-CONTROLE TO WK-AUD-NO-PROGRAMA.
+           CALL "AUDIT010" USING WK-AUDIT010-PARM.
+           IF WK-AUD-CO-RETORNO NOT = "00"
+               DISPLAY "PESPO600 - AUDITORIA NAO GRAVADA, CO-RETORNO="
+                       WK-AUD-CO-RETORNO " NIS=" WK-AUD-NIS
+           END-IF.
+       8300-GRAVAR-AUDITORIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    GRAVA EM ARQ-SIPDET UM REGISTRO POR DOSSIE, COM OS          *
+      *    TIMESTAMPS DE WEB E DE TRANSACTION SERVER E O TEMPO DE      *
+      *    RESPOSTA DE CADA BURO CONSULTADO, PARA O RELATORIO DIARIO   *
+      *    DE LATENCIA (PESPO620) LER SEM DEPENDER DA TRILHA DE        *
+      *    AUDITORIA, QUE NAO TEM ESPACO PARA O DETALHE POR BURO.      *
+      *----------------------------------------------------------------*
+       8400-GRAVAR-SIPDET.
+           OPEN EXTEND ARQ-SIPDET.
+           IF WK-FS-SIPDET = "05" OR WK-FS-SIPDET = "35"
+               OPEN OUTPUT ARQ-SIPDET
+           END-IF.
+           MOVE WK-DOCUMENTO                   TO SD-CPF-CNPJ.
+           MOVE NIS OF ES600-CONTROLE           TO SD-NIS.
+           MOVE WK-DATA-HOJE                    TO SD-DT-ACESSO.
+           MOVE WK-HORA-AGORA                   TO SD-HR-ACESSO.
+           MOVE TIMESTAMP-WEB-SERVER  OF ES600-CONTROLE
+                                                 TO SD-TIMESTAMP-WEB.
+           MOVE TIMESTAMP-TRAN-SERVER OF ES600-CONTROLE
+                                                 TO SD-TIMESTAMP-TRAN.
+           MOVE WK-MS-SERASA                    TO SD-MS-SERASA.
+           MOVE WK-MS-CADIN                     TO SD-MS-CADIN.
+           MOVE WK-MS-SINAD                     TO SD-MS-SINAD.
+           MOVE WK-MS-CCF                       TO SD-MS-CCF.
+           MOVE WK-MS-SPC                       TO SD-MS-SPC.
+           MOVE WK-MS-SICOW                     TO SD-MS-SICOW.
+           MOVE WK-MS-SCR                       TO SD-MS-SCR.
+           WRITE REG-SIPDET.
+           CLOSE ARQ-SIPDET.
+       8400-GRAVAR-SIPDET-EXIT.
+           EXIT.
