@@ -0,0 +1,399 @@
+      ******************************************************************
+      *  PROGRAM-ID  : PESPO620                                        *
+      *  AUTHOR      : M.R.SANTOS - GTECH                              *
+      *  INSTALLATION: SIMTR - DOSSIE DIGITAL                          *
+      *  DATE-WRITTEN: 2026-08-09                                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PESPO620.
+       AUTHOR.        M.R.SANTOS - GTECH.
+       INSTALLATION.  SIMTR - DOSSIE DIGITAL.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  2026-08-09  MRS  PROGRAMA ORIGINAL - LE O DETALHE ARQ-SIPDET  *
+      *                   GRAVADO POR PESPO600 E EMITE O RELATORIO     *
+      *                   DIARIO DE LATENCIA: O DELTA MEDIO ENTRE      *
+      *                   TIMESTAMP-WEB E TIMESTAMP-TRAN E O TEMPO     *
+      *                   MEDIO DE RESPOSTA DE CADA BURO.              *
+      *  2026-08-09  MRS  2000-LER-E-ACUMULAR SO PULAVA A LEITURA, SEM *
+      *                   FILTRAR POR DATA: COMO ARQ-SIPDET SO CRESCE, *
+      *                   O RELATORIO "DIARIO" NA VERDADE ACUMULAVA O  *
+      *                   HISTORICO INTEIRO A CADA EXECUCAO. PASSA A   *
+      *                   SO ACUMULAR OS REGISTROS EM QUE SD-DT-ACESSO *
+      *                   FOR IGUAL A WK-DATA-HOJE.                    *
+      *  2026-08-09  MRS  9000-FINALIZAR PASSA A FECHAR ARQ-SIPDET E   *
+      *                   ARQ-RELATORIO INCONDICIONALMENTE, JA QUE     *
+      *                   WK-FS-SIPDET FICA "10" APOS O AT END DA      *
+      *                   LEITURA NORMAL E NUNCA VOLTA A "00".         *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SIPDET ASSIGN TO SIPDET
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WK-FS-SIPDET.
+
+           SELECT ARQ-RELATORIO ASSIGN TO RELLATEN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WK-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-SIPDET
+           RECORDING MODE IS F.
+       01  REG-SIPDET.
+           05 SD-CPF-CNPJ             PIC 9(014).
+           05 SD-NIS                  PIC 9(011).
+           05 SD-DT-ACESSO            PIC X(008).
+           05 SD-HR-ACESSO            PIC X(006).
+           05 SD-TIMESTAMP-WEB        PIC 9(016).
+           05 SD-TIMESTAMP-TRAN       PIC 9(016).
+           05 SD-MS-SERASA            PIC 9(005).
+           05 SD-MS-CADIN             PIC 9(005).
+           05 SD-MS-SINAD             PIC 9(005).
+           05 SD-MS-CCF               PIC 9(005).
+           05 SD-MS-SPC               PIC 9(005).
+           05 SD-MS-SICOW             PIC 9(005).
+           05 SD-MS-SCR               PIC 9(005).
+
+       FD  ARQ-RELATORIO
+           RECORDING MODE IS F.
+       01  REG-RELATORIO               PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       77  WK-FS-SIPDET               PIC X(002) VALUE "00".
+       77  WK-FS-RELATORIO            PIC X(002) VALUE "00".
+       77  WK-SW-FIM-ARQUIVO          PIC X(001) VALUE "N".
+           88 FIM-ARQUIVO                        VALUE "S".
+           88 NAO-FIM-ARQUIVO                    VALUE "N".
+       77  WK-DATA-HOJE               PIC X(008) VALUE SPACES.
+       77  WK-QT-DOSSIES              PIC 9(007) COMP VALUE ZERO.
+       77  WK-QT-LATENCIA-VALIDA      PIC 9(007) COMP VALUE ZERO.
+       77  WK-SOMA-LATENCIA           PIC 9(016) COMP VALUE ZERO.
+       77  WK-MEDIA-LATENCIA          PIC 9(016) COMP VALUE ZERO.
+       77  WK-DELTA                   PIC 9(016) COMP VALUE ZERO.
+       77  WK-QUOCIENTE-REL           PIC 9(016) COMP VALUE ZERO.
+       77  WK-RESTO-REL               PIC 9(016) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *    CONTADOR/SOMA/MEDIA DE TEMPO DE RESPOSTA (MS) POR BURO, NA  *
+      *    MESMA LINHA DE RACIOCINIO DOS CAMPOS FLAT ES600-CONEXAO-*   *
+      *    E WK-MS-* JA USADOS EM PESPO600 PARA OS SETE BUROS.        *
+      *----------------------------------------------------------------*
+       01  WK-ACUM-SERASA.
+           05 WK-QT-SERASA            PIC 9(007) COMP VALUE ZERO.
+           05 WK-SOMA-SERASA          PIC 9(009) COMP VALUE ZERO.
+           05 WK-MEDIA-SERASA         PIC 9(005) COMP VALUE ZERO.
+       01  WK-ACUM-CADIN.
+           05 WK-QT-CADIN             PIC 9(007) COMP VALUE ZERO.
+           05 WK-SOMA-CADIN           PIC 9(009) COMP VALUE ZERO.
+           05 WK-MEDIA-CADIN          PIC 9(005) COMP VALUE ZERO.
+       01  WK-ACUM-SINAD.
+           05 WK-QT-SINAD             PIC 9(007) COMP VALUE ZERO.
+           05 WK-SOMA-SINAD           PIC 9(009) COMP VALUE ZERO.
+           05 WK-MEDIA-SINAD          PIC 9(005) COMP VALUE ZERO.
+       01  WK-ACUM-CCF.
+           05 WK-QT-CCF               PIC 9(007) COMP VALUE ZERO.
+           05 WK-SOMA-CCF             PIC 9(009) COMP VALUE ZERO.
+           05 WK-MEDIA-CCF            PIC 9(005) COMP VALUE ZERO.
+       01  WK-ACUM-SPC.
+           05 WK-QT-SPC               PIC 9(007) COMP VALUE ZERO.
+           05 WK-SOMA-SPC             PIC 9(009) COMP VALUE ZERO.
+           05 WK-MEDIA-SPC            PIC 9(005) COMP VALUE ZERO.
+       01  WK-ACUM-SICOW.
+           05 WK-QT-SICOW             PIC 9(007) COMP VALUE ZERO.
+           05 WK-SOMA-SICOW           PIC 9(009) COMP VALUE ZERO.
+           05 WK-MEDIA-SICOW          PIC 9(005) COMP VALUE ZERO.
+       01  WK-ACUM-SCR.
+           05 WK-QT-SCR               PIC 9(007) COMP VALUE ZERO.
+           05 WK-SOMA-SCR             PIC 9(009) COMP VALUE ZERO.
+           05 WK-MEDIA-SCR            PIC 9(005) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *    CAMPOS USAGE DISPLAY SO PARA MONTAGEM DAS LINHAS DO         *
+      *    RELATORIO VIA STRING, JA QUE OS ACUMULADORES ACIMA SAO      *
+      *    COMP PARA A ARITMETICA.                                    *
+      *----------------------------------------------------------------*
+       01  WK-AREA-EDICAO.
+           05 WK-QT-DOSSIES-ED        PIC 9(007).
+           05 WK-QT-LATENCIA-VALIDA-ED PIC 9(007).
+           05 WK-MEDIA-LATENCIA-ED    PIC 9(016).
+           05 WK-QT-SERASA-ED         PIC 9(007).
+           05 WK-MEDIA-SERASA-ED      PIC 9(005).
+           05 WK-QT-CADIN-ED          PIC 9(007).
+           05 WK-MEDIA-CADIN-ED       PIC 9(005).
+           05 WK-QT-SINAD-ED          PIC 9(007).
+           05 WK-MEDIA-SINAD-ED       PIC 9(005).
+           05 WK-QT-CCF-ED            PIC 9(007).
+           05 WK-MEDIA-CCF-ED         PIC 9(005).
+           05 WK-QT-SPC-ED            PIC 9(007).
+           05 WK-MEDIA-SPC-ED         PIC 9(005).
+           05 WK-QT-SICOW-ED          PIC 9(007).
+           05 WK-MEDIA-SICOW-ED       PIC 9(005).
+           05 WK-QT-SCR-ED            PIC 9(007).
+           05 WK-MEDIA-SCR-ED         PIC 9(005).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+               THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-LER-E-ACUMULAR
+               THRU 2000-LER-E-ACUMULAR-EXIT
+               UNTIL FIM-ARQUIVO.
+           PERFORM 3000-CALCULAR-MEDIAS
+               THRU 3000-CALCULAR-MEDIAS-EXIT.
+           PERFORM 3900-PREPARAR-EDICAO
+               THRU 3900-PREPARAR-EDICAO-EXIT.
+           PERFORM 4000-EMITIR-RELATORIO
+               THRU 4000-EMITIR-RELATORIO-EXIT.
+           PERFORM 9000-FINALIZAR
+               THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+       1000-INICIALIZAR.
+           SET NAO-FIM-ARQUIVO TO TRUE.
+           ACCEPT WK-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT  ARQ-SIPDET.
+           IF WK-FS-SIPDET NOT = "00"
+               DISPLAY "PESPO620 - NADA A REPORTAR, FS=" WK-FS-SIPDET
+               SET FIM-ARQUIVO TO TRUE
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF.
+           OPEN OUTPUT ARQ-RELATORIO.
+           PERFORM 2100-LER-SIPDET
+               THRU 2100-LER-SIPDET-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+       2000-LER-E-ACUMULAR.
+           IF SD-DT-ACESSO NOT = WK-DATA-HOJE
+               GO TO 2000-LER-E-ACUMULAR-PROXIMO
+           END-IF.
+           ADD 1 TO WK-QT-DOSSIES.
+           PERFORM 2200-ACUMULAR-LATENCIA-WEB
+               THRU 2200-ACUMULAR-LATENCIA-WEB-EXIT.
+           PERFORM 2300-ACUMULAR-BUROS
+               THRU 2300-ACUMULAR-BUROS-EXIT.
+       2000-LER-E-ACUMULAR-PROXIMO.
+           PERFORM 2100-LER-SIPDET
+               THRU 2100-LER-SIPDET-EXIT.
+       2000-LER-E-ACUMULAR-EXIT.
+           EXIT.
+
+       2100-LER-SIPDET.
+           READ ARQ-SIPDET
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+                   GO TO 2100-LER-SIPDET-EXIT
+           END-READ.
+       2100-LER-SIPDET-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    SO ENTRA NA MEDIA GERAL QUEM TROUXE OS DOIS TIMESTAMPS      *
+      *    PREENCHIDOS E COM O TRANSACTION SERVER POSTERIOR AO WEB     *
+      *    SERVER; DOSSIES SEM CONTROLE (REENVIO NOTURNO) FICAM DE     *
+      *    FORA PARA NAO DISTORCER A MEDIA COM DELTA ZERO ARTIFICIAL.  *
+      *----------------------------------------------------------------*
+       2200-ACUMULAR-LATENCIA-WEB.
+           IF SD-TIMESTAMP-WEB = 0
+               GO TO 2200-ACUMULAR-LATENCIA-WEB-EXIT
+           END-IF.
+           IF SD-TIMESTAMP-TRAN < SD-TIMESTAMP-WEB
+               GO TO 2200-ACUMULAR-LATENCIA-WEB-EXIT
+           END-IF.
+           COMPUTE WK-DELTA = SD-TIMESTAMP-TRAN - SD-TIMESTAMP-WEB.
+           ADD WK-DELTA TO WK-SOMA-LATENCIA.
+           ADD 1        TO WK-QT-LATENCIA-VALIDA.
+       2200-ACUMULAR-LATENCIA-WEB-EXIT.
+           EXIT.
+
+       2300-ACUMULAR-BUROS.
+           IF SD-MS-SERASA > 0
+               ADD 1           TO WK-QT-SERASA
+               ADD SD-MS-SERASA TO WK-SOMA-SERASA
+           END-IF.
+           IF SD-MS-CADIN > 0
+               ADD 1          TO WK-QT-CADIN
+               ADD SD-MS-CADIN TO WK-SOMA-CADIN
+           END-IF.
+           IF SD-MS-SINAD > 0
+               ADD 1          TO WK-QT-SINAD
+               ADD SD-MS-SINAD TO WK-SOMA-SINAD
+           END-IF.
+           IF SD-MS-CCF > 0
+               ADD 1        TO WK-QT-CCF
+               ADD SD-MS-CCF TO WK-SOMA-CCF
+           END-IF.
+           IF SD-MS-SPC > 0
+               ADD 1        TO WK-QT-SPC
+               ADD SD-MS-SPC TO WK-SOMA-SPC
+           END-IF.
+           IF SD-MS-SICOW > 0
+               ADD 1          TO WK-QT-SICOW
+               ADD SD-MS-SICOW TO WK-SOMA-SICOW
+           END-IF.
+           IF SD-MS-SCR > 0
+               ADD 1        TO WK-QT-SCR
+               ADD SD-MS-SCR TO WK-SOMA-SCR
+           END-IF.
+       2300-ACUMULAR-BUROS-EXIT.
+           EXIT.
+
+       3000-CALCULAR-MEDIAS.
+           IF WK-QT-LATENCIA-VALIDA > 0
+               DIVIDE WK-SOMA-LATENCIA BY WK-QT-LATENCIA-VALIDA
+                   GIVING WK-MEDIA-LATENCIA
+           END-IF.
+           IF WK-QT-SERASA > 0
+               DIVIDE WK-SOMA-SERASA BY WK-QT-SERASA
+                   GIVING WK-MEDIA-SERASA
+           END-IF.
+           IF WK-QT-CADIN > 0
+               DIVIDE WK-SOMA-CADIN BY WK-QT-CADIN
+                   GIVING WK-MEDIA-CADIN
+           END-IF.
+           IF WK-QT-SINAD > 0
+               DIVIDE WK-SOMA-SINAD BY WK-QT-SINAD
+                   GIVING WK-MEDIA-SINAD
+           END-IF.
+           IF WK-QT-CCF > 0
+               DIVIDE WK-SOMA-CCF BY WK-QT-CCF
+                   GIVING WK-MEDIA-CCF
+           END-IF.
+           IF WK-QT-SPC > 0
+               DIVIDE WK-SOMA-SPC BY WK-QT-SPC
+                   GIVING WK-MEDIA-SPC
+           END-IF.
+           IF WK-QT-SICOW > 0
+               DIVIDE WK-SOMA-SICOW BY WK-QT-SICOW
+                   GIVING WK-MEDIA-SICOW
+           END-IF.
+           IF WK-QT-SCR > 0
+               DIVIDE WK-SOMA-SCR BY WK-QT-SCR
+                   GIVING WK-MEDIA-SCR
+           END-IF.
+       3000-CALCULAR-MEDIAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    OS ACUMULADORES SAO COMP PARA A ARITMETICA; O STRING QUE    *
+      *    MONTA AS LINHAS DO RELATORIO EXIGE USAGE DISPLAY, POR ISSO  *
+      *    SAO COPIADOS PARA WK-AREA-EDICAO ANTES DE EMITIR.           *
+      *----------------------------------------------------------------*
+       3900-PREPARAR-EDICAO.
+           MOVE WK-QT-DOSSIES          TO WK-QT-DOSSIES-ED.
+           MOVE WK-QT-LATENCIA-VALIDA  TO WK-QT-LATENCIA-VALIDA-ED.
+           MOVE WK-MEDIA-LATENCIA      TO WK-MEDIA-LATENCIA-ED.
+           MOVE WK-QT-SERASA           TO WK-QT-SERASA-ED.
+           MOVE WK-MEDIA-SERASA        TO WK-MEDIA-SERASA-ED.
+           MOVE WK-QT-CADIN            TO WK-QT-CADIN-ED.
+           MOVE WK-MEDIA-CADIN         TO WK-MEDIA-CADIN-ED.
+           MOVE WK-QT-SINAD            TO WK-QT-SINAD-ED.
+           MOVE WK-MEDIA-SINAD         TO WK-MEDIA-SINAD-ED.
+           MOVE WK-QT-CCF              TO WK-QT-CCF-ED.
+           MOVE WK-MEDIA-CCF           TO WK-MEDIA-CCF-ED.
+           MOVE WK-QT-SPC              TO WK-QT-SPC-ED.
+           MOVE WK-MEDIA-SPC           TO WK-MEDIA-SPC-ED.
+           MOVE WK-QT-SICOW            TO WK-QT-SICOW-ED.
+           MOVE WK-MEDIA-SICOW         TO WK-MEDIA-SICOW-ED.
+           MOVE WK-QT-SCR              TO WK-QT-SCR-ED.
+           MOVE WK-MEDIA-SCR           TO WK-MEDIA-SCR-ED.
+       3900-PREPARAR-EDICAO-EXIT.
+           EXIT.
+
+       4000-EMITIR-RELATORIO.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "RELATORIO DIARIO DE LATENCIA SIPES - "
+                      DELIMITED BY SIZE
+                  WK-DATA-HOJE        DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "DOSSIES PROCESSADOS: "   DELIMITED BY SIZE
+                  WK-QT-DOSSIES-ED             DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "DELTA MEDIO WEB->TRAN (DOSSIES VALIDOS "
+                      DELIMITED BY SIZE
+                  WK-QT-LATENCIA-VALIDA-ED     DELIMITED BY SIZE
+                  "): "                     DELIMITED BY SIZE
+                  WK-MEDIA-LATENCIA-ED         DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           PERFORM 4100-EMITIR-LINHA-BURO
+                   THRU 4100-EMITIR-LINHA-BURO-EXIT.
+       4000-EMITIR-RELATORIO-EXIT.
+           EXIT.
+
+       4100-EMITIR-LINHA-BURO.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "SERASA - QT: " DELIMITED BY SIZE
+                  WK-QT-SERASA-ED    DELIMITED BY SIZE
+                  "  TEMPO MEDIO (MS): " DELIMITED BY SIZE
+                  WK-MEDIA-SERASA-ED DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "CADIN  - QT: " DELIMITED BY SIZE
+                  WK-QT-CADIN-ED     DELIMITED BY SIZE
+                  "  TEMPO MEDIO (MS): " DELIMITED BY SIZE
+                  WK-MEDIA-CADIN-ED  DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "SINAD  - QT: " DELIMITED BY SIZE
+                  WK-QT-SINAD-ED     DELIMITED BY SIZE
+                  "  TEMPO MEDIO (MS): " DELIMITED BY SIZE
+                  WK-MEDIA-SINAD-ED  DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "CCF    - QT: " DELIMITED BY SIZE
+                  WK-QT-CCF-ED       DELIMITED BY SIZE
+                  "  TEMPO MEDIO (MS): " DELIMITED BY SIZE
+                  WK-MEDIA-CCF-ED    DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "SPC    - QT: " DELIMITED BY SIZE
+                  WK-QT-SPC-ED       DELIMITED BY SIZE
+                  "  TEMPO MEDIO (MS): " DELIMITED BY SIZE
+                  WK-MEDIA-SPC-ED    DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "SICOW  - QT: " DELIMITED BY SIZE
+                  WK-QT-SICOW-ED     DELIMITED BY SIZE
+                  "  TEMPO MEDIO (MS): " DELIMITED BY SIZE
+                  WK-MEDIA-SICOW-ED  DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "SCR    - QT: " DELIMITED BY SIZE
+                  WK-QT-SCR-ED       DELIMITED BY SIZE
+                  "  TEMPO MEDIO (MS): " DELIMITED BY SIZE
+                  WK-MEDIA-SCR-ED    DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+       4100-EMITIR-LINHA-BURO-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE ARQ-SIPDET.
+           CLOSE ARQ-RELATORIO.
+           DISPLAY "PESPO620 - RELATORIO DE LATENCIA GERADO, DOSSIES: "
+                   WK-QT-DOSSIES-ED.
+       9000-FINALIZAR-EXIT.
+           EXIT.
