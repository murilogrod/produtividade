@@ -0,0 +1,537 @@
+      ******************************************************************
+      *  PROGRAM-ID  : PESPO630                                        *
+      *  AUTHOR      : M.R.SANTOS - GTECH                              *
+      *  INSTALLATION: SIMTR - DOSSIE DIGITAL                          *
+      *  DATE-WRITTEN: 2026-08-09                                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PESPO630.
+       AUTHOR.        M.R.SANTOS - GTECH.
+       INSTALLATION.  SIMTR - DOSSIE DIGITAL.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  2026-08-09  MRS  PROGRAMA ORIGINAL - CONCILIACAO NOTURNA     *
+      *                   ENTRE O LOG DE CONSULTAS SIPES (ARQ-SIPDET,  *
+      *                   GRAVADO POR PESPO600) E A FATURA RECEBIDA   *
+      *                   DE CADA BURO (ARQ-FATURA), COM CHECKPOINT/   *
+      *                   RESTART EM ARQ-CHECKPOINT PARA RETOMAR O    *
+      *                   PROCESSAMENTO SEM RECONTAR O QUE JA FOI      *
+      *                   LIDO, CASO O JOB SEJA INTERROMPIDO.          *
+      *  2026-08-09  MRS  PASSA A VERIFICAR O STATUS DA ABERTURA DE    *
+      *                   ARQ-FATURA (ANTES SO ARQ-SIPDET ERA          *
+      *                   VERIFICADO). A EMISSAO DA CONCILIACAO E O    *
+      *                   ZERAMENTO DO CHECKPOINT SO ACONTECEM SE A    *
+      *                   INICIALIZACAO TIVER ABERTO TUDO COM SUCESSO, *
+      *                   E A LEITURA DE ARQ-FATURA GANHOU UMA LEITURA *
+      *                   DE PRIMING IGUAL A DE ARQ-SIPDET.            *
+      *  2026-08-09  MRS  2000-LER-E-ACUMULAR-SIPDET E 3000-LER-E-     *
+      *                   ACUMULAR-FATURA SO SOMAVAM NOS ACUMULADORES; *
+      *                   COMO ARQ-SIPDET E ARQ-FATURA SO CRESCEM (SAO *
+      *                   SEMPRE ABERTOS OLD/EXTEND, NUNCA EXPURGADOS),*
+      *                   A CONCILIACAO VOLTAVA A CONTAR O HISTORICO   *
+      *                   INTEIRO TODA NOITE EM VEZ DE SO O DIA. OS    *
+      *                   DOIS PARAGRAFOS PASSAM A SO ACUMULAR QUANDO  *
+      *                   SD-DT-ACESSO/FAT-DT-FATURA FOR IGUAL A       *
+      *                   WK-DATA-HOJE.                                *
+      *  2026-08-09  MRS  9000-FINALIZAR PASSA A FECHAR OS QUATRO      *
+      *                   ARQUIVOS INCONDICIONALMENTE, JA QUE          *
+      *                   WK-FS-SIPDET FICA "10" APOS O AT END DA      *
+      *                   LEITURA NORMAL E NUNCA VOLTA A "00".         *
+      ******************************************************************
+
+      ******************************************************************
+      *  FUNCAO : PARA CADA BURO, COMPARA A QUANTIDADE DE CONSULTAS    *
+      *           REALMENTE REALIZADAS (SEGUNDO O LOG SIPDET DO DIA)   *
+      *           COM A QUANTIDADE FATURADA PELO BURO, E EMITE UM      *
+      *           RELATORIO DE CONCILIACAO APONTANDO AS DIVERGENCIAS.  *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SIPDET ASSIGN TO SIPDET
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WK-FS-SIPDET.
+
+           SELECT ARQ-FATURA ASSIGN TO FATURA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WK-FS-FATURA.
+
+           SELECT ARQ-CHECKPOINT ASSIGN TO CHECKPT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CKP-CHAVE
+               FILE STATUS IS WK-FS-CHECKPOINT.
+
+           SELECT ARQ-RELATORIO ASSIGN TO RELRECON
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WK-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *    MESMO LAYOUT DO DETALHE GRAVADO POR PESPO600 (REQ DA        *
+      *    LATENCIA). AQUI SO INTERESSA SABER, POR BURO, SE O CAMPO    *
+      *    SD-MS-* VEIO MAIOR QUE ZERO, OU SEJA, SE O BURO FOI         *
+      *    EFETIVAMENTE CONSULTADO NO DOSSIE.                          *
+      *----------------------------------------------------------------*
+       FD  ARQ-SIPDET
+           RECORDING MODE IS F.
+       01  REG-SIPDET.
+           05 SD-CPF-CNPJ             PIC 9(014).
+           05 SD-NIS                  PIC 9(011).
+           05 SD-DT-ACESSO            PIC X(008).
+           05 SD-HR-ACESSO            PIC X(006).
+           05 SD-TIMESTAMP-WEB        PIC 9(016).
+           05 SD-TIMESTAMP-TRAN       PIC 9(016).
+           05 SD-MS-SERASA            PIC 9(005).
+           05 SD-MS-CADIN             PIC 9(005).
+           05 SD-MS-SINAD             PIC 9(005).
+           05 SD-MS-CCF               PIC 9(005).
+           05 SD-MS-SPC               PIC 9(005).
+           05 SD-MS-SICOW             PIC 9(005).
+           05 SD-MS-SCR               PIC 9(005).
+
+      *----------------------------------------------------------------*
+      *    EXTRATO DE FATURAMENTO RECEBIDO DE CADA BURO: UM REGISTRO   *
+      *    POR BURO/DIA COM A QUANTIDADE E O VALOR COBRADOS.           *
+      *----------------------------------------------------------------*
+       FD  ARQ-FATURA
+           RECORDING MODE IS F.
+       01  REG-FATURA.
+           05 FAT-CO-BURO             PIC X(006).
+           05 FAT-DT-FATURA           PIC X(008).
+           05 FAT-QT-CONSULTAS        PIC 9(007).
+           05 FAT-VL-FATURADO         PIC 9(011)V99.
+
+      *----------------------------------------------------------------*
+      *    REGISTRO UNICO DE CHECKPOINT. GRAVADO A CADA WK-QT-         *
+      *    INTERVALO REGISTROS DE ARQ-SIPDET LIDOS, COM A QUANTIDADE   *
+      *    JA PROCESSADA E OS SETE ACUMULADORES PARCIAIS, PARA O       *
+      *    RESTART RETOMAR SEM RECONTAR DO ZERO.                       *
+      *----------------------------------------------------------------*
+       FD  ARQ-CHECKPOINT
+           RECORDING MODE IS F.
+       01  REG-CHECKPOINT.
+           05 CKP-CHAVE               PIC X(004).
+           05 CKP-QT-PROCESSADOS      PIC 9(007) COMP.
+           05 CKP-QT-SERASA           PIC 9(007) COMP.
+           05 CKP-QT-CADIN            PIC 9(007) COMP.
+           05 CKP-QT-SINAD            PIC 9(007) COMP.
+           05 CKP-QT-CCF              PIC 9(007) COMP.
+           05 CKP-QT-SPC              PIC 9(007) COMP.
+           05 CKP-QT-SICOW            PIC 9(007) COMP.
+           05 CKP-QT-SCR              PIC 9(007) COMP.
+
+       FD  ARQ-RELATORIO
+           RECORDING MODE IS F.
+       01  REG-RELATORIO              PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       77  WK-FS-SIPDET               PIC X(002) VALUE "00".
+       77  WK-FS-FATURA               PIC X(002) VALUE "00".
+       77  WK-FS-CHECKPOINT           PIC X(002) VALUE "00".
+       77  WK-FS-RELATORIO            PIC X(002) VALUE "00".
+       77  WK-SW-FIM-SIPDET           PIC X(001) VALUE "N".
+           88 FIM-SIPDET                         VALUE "S".
+           88 NAO-FIM-SIPDET                     VALUE "N".
+       77  WK-SW-FIM-FATURA           PIC X(001) VALUE "N".
+           88 FIM-FATURA                         VALUE "S".
+           88 NAO-FIM-FATURA                     VALUE "N".
+       77  WK-DATA-HOJE               PIC X(008) VALUE SPACES.
+       77  WK-QT-JA-PROCESSADOS       PIC 9(007) COMP VALUE ZERO.
+       77  WK-QT-PULAR                PIC 9(007) COMP VALUE ZERO.
+       77  WK-QT-PROCESSADOS          PIC 9(007) COMP VALUE ZERO.
+       77  WK-QT-INTERVALO-CKPT       PIC 9(007) COMP VALUE 500.
+       77  WK-DIFERENCA               PIC S9(007) COMP VALUE ZERO.
+       77  WK-SW-PROC-OK              PIC X(001) VALUE "N".
+           88 PROCESSAMENTO-OK                   VALUE "S".
+           88 PROCESSAMENTO-PENDENTE             VALUE "N".
+
+      *----------------------------------------------------------------*
+      *    CONTADORES DE CONSULTAS EFETIVAMENTE REALIZADAS, SEGUNDO O  *
+      *    LOG SIPDET, POR BURO. SAO OS MESMOS QUE VAO PARA O          *
+      *    CHECKPOINT A CADA WK-QT-INTERVALO-CKPT REGISTROS LIDOS.     *
+      *----------------------------------------------------------------*
+       01  WK-QT-REALIZADAS.
+           05 WK-QT-SERASA            PIC 9(007) COMP VALUE ZERO.
+           05 WK-QT-CADIN             PIC 9(007) COMP VALUE ZERO.
+           05 WK-QT-SINAD             PIC 9(007) COMP VALUE ZERO.
+           05 WK-QT-CCF               PIC 9(007) COMP VALUE ZERO.
+           05 WK-QT-SPC               PIC 9(007) COMP VALUE ZERO.
+           05 WK-QT-SICOW             PIC 9(007) COMP VALUE ZERO.
+           05 WK-QT-SCR               PIC 9(007) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *    QUANTIDADE FATURADA POR BURO, ACUMULADA DE ARQ-FATURA (MAIS *
+      *    DE UM REGISTRO POR BURO NO MESMO DIA E SOMADO).             *
+      *----------------------------------------------------------------*
+       01  WK-QT-FATURADAS.
+           05 WK-QT-FAT-SERASA        PIC 9(007) COMP VALUE ZERO.
+           05 WK-QT-FAT-CADIN         PIC 9(007) COMP VALUE ZERO.
+           05 WK-QT-FAT-SINAD         PIC 9(007) COMP VALUE ZERO.
+           05 WK-QT-FAT-CCF           PIC 9(007) COMP VALUE ZERO.
+           05 WK-QT-FAT-SPC           PIC 9(007) COMP VALUE ZERO.
+           05 WK-QT-FAT-SICOW         PIC 9(007) COMP VALUE ZERO.
+           05 WK-QT-FAT-SCR           PIC 9(007) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *    CAMPOS USAGE DISPLAY PARA A MONTAGEM DAS LINHAS DO          *
+      *    RELATORIO VIA STRING.                                       *
+      *----------------------------------------------------------------*
+       01  WK-AREA-EDICAO.
+           05 WK-CO-BURO-ED           PIC X(006).
+           05 WK-QT-REALIZ-ED         PIC 9(007).
+           05 WK-QT-FAT-ED            PIC 9(007).
+           05 WK-DIFERENCA-ED         PIC S9(007).
+           05 WK-DS-STATUS-ED         PIC X(010).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+               THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-LER-E-ACUMULAR-SIPDET
+               THRU 2000-LER-E-ACUMULAR-SIPDET-EXIT
+               UNTIL FIM-SIPDET.
+           PERFORM 3000-LER-E-ACUMULAR-FATURA
+               THRU 3000-LER-E-ACUMULAR-FATURA-EXIT
+               UNTIL FIM-FATURA.
+           PERFORM 4000-EMITIR-CONCILIACAO
+               THRU 4000-EMITIR-CONCILIACAO-EXIT.
+           PERFORM 8000-ZERAR-CHECKPOINT
+               THRU 8000-ZERAR-CHECKPOINT-EXIT.
+           PERFORM 9000-FINALIZAR
+               THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+       1000-INICIALIZAR.
+           SET NAO-FIM-SIPDET TO TRUE.
+           SET NAO-FIM-FATURA TO TRUE.
+           SET PROCESSAMENTO-PENDENTE TO TRUE.
+           ACCEPT WK-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT  ARQ-SIPDET.
+           IF WK-FS-SIPDET NOT = "00"
+               DISPLAY "PESPO630 - NADA A CONCILIAR, FS=" WK-FS-SIPDET
+               SET FIM-SIPDET TO TRUE
+               SET FIM-FATURA TO TRUE
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF.
+           OPEN INPUT ARQ-FATURA.
+           IF WK-FS-FATURA NOT = "00"
+               DISPLAY "PESPO630 - ERRO AO ABRIR ARQ-FATURA, FS="
+                       WK-FS-FATURA
+               SET FIM-SIPDET TO TRUE
+               SET FIM-FATURA TO TRUE
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF.
+           OPEN OUTPUT ARQ-RELATORIO.
+           PERFORM 1100-ABRIR-CHECKPOINT
+               THRU 1100-ABRIR-CHECKPOINT-EXIT.
+           PERFORM 1200-PULAR-JA-PROCESSADOS
+               THRU 1200-PULAR-JA-PROCESSADOS-EXIT.
+           SET PROCESSAMENTO-OK TO TRUE.
+           PERFORM 2100-LER-SIPDET
+               THRU 2100-LER-SIPDET-EXIT.
+           PERFORM 3100-LER-FATURA
+               THRU 3100-LER-FATURA-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    ABRE O ARQUIVO DE CHECKPOINT (CRIANDO-O NA PRIMEIRA VEZ) E  *
+      *    LE O REGISTRO UNICO. SE EXISTIR COM QUANTIDADE PROCESSADA   *
+      *    MAIOR QUE ZERO, E PORQUE UMA RODADA ANTERIOR FOI            *
+      *    INTERROMPIDA: OS ACUMULADORES SAO RESTAURADOS A PARTIR DO   *
+      *    CHECKPOINT E A LEITURA DE ARQ-SIPDET RETOMA DAQUELE PONTO.  *
+      *----------------------------------------------------------------*
+       1100-ABRIR-CHECKPOINT.
+           OPEN I-O ARQ-CHECKPOINT.
+           IF WK-FS-CHECKPOINT = "35"
+               OPEN OUTPUT ARQ-CHECKPOINT
+               CLOSE       ARQ-CHECKPOINT
+               OPEN I-O    ARQ-CHECKPOINT
+           END-IF.
+           MOVE "CKPT" TO CKP-CHAVE.
+           READ ARQ-CHECKPOINT
+               INVALID KEY
+                   PERFORM 1110-CRIAR-CHECKPOINT-ZERADO
+                       THRU 1110-CRIAR-CHECKPOINT-ZERADO-EXIT
+                   GO TO 1100-ABRIR-CHECKPOINT-EXIT
+           END-READ.
+           MOVE CKP-QT-PROCESSADOS TO WK-QT-JA-PROCESSADOS.
+           MOVE CKP-QT-SERASA      TO WK-QT-SERASA.
+           MOVE CKP-QT-CADIN       TO WK-QT-CADIN.
+           MOVE CKP-QT-SINAD       TO WK-QT-SINAD.
+           MOVE CKP-QT-CCF         TO WK-QT-CCF.
+           MOVE CKP-QT-SPC         TO WK-QT-SPC.
+           MOVE CKP-QT-SICOW       TO WK-QT-SICOW.
+           MOVE CKP-QT-SCR         TO WK-QT-SCR.
+           IF WK-QT-JA-PROCESSADOS > 0
+               DISPLAY "PESPO630 - RESTART A PARTIR DO REGISTRO "
+                       WK-QT-JA-PROCESSADOS
+           END-IF.
+       1100-ABRIR-CHECKPOINT-EXIT.
+           EXIT.
+
+       1110-CRIAR-CHECKPOINT-ZERADO.
+           MOVE "CKPT" TO CKP-CHAVE.
+           MOVE ZERO   TO CKP-QT-PROCESSADOS.
+           MOVE ZERO   TO CKP-QT-SERASA.
+           MOVE ZERO   TO CKP-QT-CADIN.
+           MOVE ZERO   TO CKP-QT-SINAD.
+           MOVE ZERO   TO CKP-QT-CCF.
+           MOVE ZERO   TO CKP-QT-SPC.
+           MOVE ZERO   TO CKP-QT-SICOW.
+           MOVE ZERO   TO CKP-QT-SCR.
+           WRITE REG-CHECKPOINT.
+           MOVE ZERO   TO WK-QT-JA-PROCESSADOS.
+       1110-CRIAR-CHECKPOINT-ZERADO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    DESPREZA OS REGISTROS DE ARQ-SIPDET JA CONTABILIZADOS NUMA  *
+      *    RODADA ANTERIOR, SEM SOMAR DE NOVO NOS ACUMULADORES (QUE JA *
+      *    VIERAM DO CHECKPOINT).                                      *
+      *----------------------------------------------------------------*
+       1200-PULAR-JA-PROCESSADOS.
+           MOVE WK-QT-JA-PROCESSADOS TO WK-QT-PULAR.
+           MOVE WK-QT-JA-PROCESSADOS TO WK-QT-PROCESSADOS.
+           PERFORM 1210-PULAR-UM-REGISTRO
+                   THRU 1210-PULAR-UM-REGISTRO-EXIT
+               VARYING WK-QT-PULAR FROM WK-QT-PULAR BY -1
+               UNTIL WK-QT-PULAR = 0
+                  OR FIM-SIPDET.
+       1200-PULAR-JA-PROCESSADOS-EXIT.
+           EXIT.
+
+       1210-PULAR-UM-REGISTRO.
+           READ ARQ-SIPDET
+               AT END
+                   SET FIM-SIPDET TO TRUE
+           END-READ.
+       1210-PULAR-UM-REGISTRO-EXIT.
+           EXIT.
+
+       2000-LER-E-ACUMULAR-SIPDET.
+           ADD 1 TO WK-QT-PROCESSADOS.
+           IF SD-DT-ACESSO = WK-DATA-HOJE
+               IF SD-MS-SERASA > 0
+                   ADD 1 TO WK-QT-SERASA
+               END-IF
+               IF SD-MS-CADIN > 0
+                   ADD 1 TO WK-QT-CADIN
+               END-IF
+               IF SD-MS-SINAD > 0
+                   ADD 1 TO WK-QT-SINAD
+               END-IF
+               IF SD-MS-CCF > 0
+                   ADD 1 TO WK-QT-CCF
+               END-IF
+               IF SD-MS-SPC > 0
+                   ADD 1 TO WK-QT-SPC
+               END-IF
+               IF SD-MS-SICOW > 0
+                   ADD 1 TO WK-QT-SICOW
+               END-IF
+               IF SD-MS-SCR > 0
+                   ADD 1 TO WK-QT-SCR
+               END-IF
+           END-IF.
+           IF FUNCTION MOD (WK-QT-PROCESSADOS, WK-QT-INTERVALO-CKPT) = 0
+               PERFORM 2050-GRAVAR-CHECKPOINT
+                   THRU 2050-GRAVAR-CHECKPOINT-EXIT
+           END-IF.
+           PERFORM 2100-LER-SIPDET
+               THRU 2100-LER-SIPDET-EXIT.
+       2000-LER-E-ACUMULAR-SIPDET-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    GRAVA NO CHECKPOINT A QUANTIDADE DE REGISTROS DE SIPDET JA  *
+      *    PROCESSADOS E OS ACUMULADORES PARCIAIS, PARA UM RESTART     *
+      *    RETOMAR DESTE PONTO SEM RECONTAR DO INICIO.                 *
+      *----------------------------------------------------------------*
+       2050-GRAVAR-CHECKPOINT.
+           MOVE "CKPT"             TO CKP-CHAVE.
+           MOVE WK-QT-PROCESSADOS  TO CKP-QT-PROCESSADOS.
+           MOVE WK-QT-SERASA       TO CKP-QT-SERASA.
+           MOVE WK-QT-CADIN        TO CKP-QT-CADIN.
+           MOVE WK-QT-SINAD        TO CKP-QT-SINAD.
+           MOVE WK-QT-CCF          TO CKP-QT-CCF.
+           MOVE WK-QT-SPC          TO CKP-QT-SPC.
+           MOVE WK-QT-SICOW        TO CKP-QT-SICOW.
+           MOVE WK-QT-SCR          TO CKP-QT-SCR.
+           REWRITE REG-CHECKPOINT.
+       2050-GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+
+       2100-LER-SIPDET.
+           READ ARQ-SIPDET
+               AT END
+                   SET FIM-SIPDET TO TRUE
+                   GO TO 2100-LER-SIPDET-EXIT
+           END-READ.
+       2100-LER-SIPDET-EXIT.
+           EXIT.
+
+       3000-LER-E-ACUMULAR-FATURA.
+           IF FAT-DT-FATURA = WK-DATA-HOJE
+               IF FAT-CO-BURO = "SERASA"
+                   ADD FAT-QT-CONSULTAS TO WK-QT-FAT-SERASA
+               END-IF
+               IF FAT-CO-BURO = "CADIN"
+                   ADD FAT-QT-CONSULTAS TO WK-QT-FAT-CADIN
+               END-IF
+               IF FAT-CO-BURO = "SINAD"
+                   ADD FAT-QT-CONSULTAS TO WK-QT-FAT-SINAD
+               END-IF
+               IF FAT-CO-BURO = "CCF"
+                   ADD FAT-QT-CONSULTAS TO WK-QT-FAT-CCF
+               END-IF
+               IF FAT-CO-BURO = "SPC"
+                   ADD FAT-QT-CONSULTAS TO WK-QT-FAT-SPC
+               END-IF
+               IF FAT-CO-BURO = "SICOW"
+                   ADD FAT-QT-CONSULTAS TO WK-QT-FAT-SICOW
+               END-IF
+               IF FAT-CO-BURO = "SCR"
+                   ADD FAT-QT-CONSULTAS TO WK-QT-FAT-SCR
+               END-IF
+           END-IF.
+           PERFORM 3100-LER-FATURA
+               THRU 3100-LER-FATURA-EXIT.
+       3000-LER-E-ACUMULAR-FATURA-EXIT.
+           EXIT.
+
+       3100-LER-FATURA.
+           READ ARQ-FATURA
+               AT END
+                   SET FIM-FATURA TO TRUE
+                   GO TO 3100-LER-FATURA-EXIT
+           END-READ.
+       3100-LER-FATURA-EXIT.
+           EXIT.
+
+       4000-EMITIR-CONCILIACAO.
+           IF NOT PROCESSAMENTO-OK
+               GO TO 4000-EMITIR-CONCILIACAO-EXIT
+           END-IF.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "RELATORIO DE CONCILIACAO SIPES X FATURAS - "
+                      DELIMITED BY SIZE
+                  WK-DATA-HOJE        DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           PERFORM 4100-EMITIR-LINHA-BURO
+               THRU 4100-EMITIR-LINHA-BURO-EXIT.
+       4000-EMITIR-CONCILIACAO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    UMA LINHA POR BURO, COM O QUE FOI REALMENTE CONSULTADO      *
+      *    (SIPDET), O QUE O BURO FATUROU E A DIFERENCA ENTRE OS DOIS. *
+      *    DIFERENCA ZERO E CONSIDERADA CONCILIADA; QUALQUER OUTRO     *
+      *    VALOR FICA MARCADO COMO DIVERGENTE PARA ANALISE MANUAL.     *
+      *----------------------------------------------------------------*
+       4100-EMITIR-LINHA-BURO.
+           PERFORM 4110-EMITIR-UM-BURO
+               THRU 4110-EMITIR-UM-BURO-EXIT.
+           MOVE "SERASA" TO WK-CO-BURO-ED.
+           MOVE WK-QT-SERASA     TO WK-QT-REALIZ-ED.
+           MOVE WK-QT-FAT-SERASA TO WK-QT-FAT-ED.
+           PERFORM 4120-GRAVAR-LINHA THRU 4120-GRAVAR-LINHA-EXIT.
+           MOVE "CADIN"  TO WK-CO-BURO-ED.
+           MOVE WK-QT-CADIN      TO WK-QT-REALIZ-ED.
+           MOVE WK-QT-FAT-CADIN  TO WK-QT-FAT-ED.
+           PERFORM 4120-GRAVAR-LINHA THRU 4120-GRAVAR-LINHA-EXIT.
+           MOVE "SINAD"  TO WK-CO-BURO-ED.
+           MOVE WK-QT-SINAD      TO WK-QT-REALIZ-ED.
+           MOVE WK-QT-FAT-SINAD  TO WK-QT-FAT-ED.
+           PERFORM 4120-GRAVAR-LINHA THRU 4120-GRAVAR-LINHA-EXIT.
+           MOVE "CCF"    TO WK-CO-BURO-ED.
+           MOVE WK-QT-CCF        TO WK-QT-REALIZ-ED.
+           MOVE WK-QT-FAT-CCF    TO WK-QT-FAT-ED.
+           PERFORM 4120-GRAVAR-LINHA THRU 4120-GRAVAR-LINHA-EXIT.
+           MOVE "SPC"    TO WK-CO-BURO-ED.
+           MOVE WK-QT-SPC        TO WK-QT-REALIZ-ED.
+           MOVE WK-QT-FAT-SPC    TO WK-QT-FAT-ED.
+           PERFORM 4120-GRAVAR-LINHA THRU 4120-GRAVAR-LINHA-EXIT.
+           MOVE "SICOW"  TO WK-CO-BURO-ED.
+           MOVE WK-QT-SICOW      TO WK-QT-REALIZ-ED.
+           MOVE WK-QT-FAT-SICOW  TO WK-QT-FAT-ED.
+           PERFORM 4120-GRAVAR-LINHA THRU 4120-GRAVAR-LINHA-EXIT.
+           MOVE "SCR"    TO WK-CO-BURO-ED.
+           MOVE WK-QT-SCR        TO WK-QT-REALIZ-ED.
+           MOVE WK-QT-FAT-SCR    TO WK-QT-FAT-ED.
+           PERFORM 4120-GRAVAR-LINHA THRU 4120-GRAVAR-LINHA-EXIT.
+       4100-EMITIR-LINHA-BURO-EXIT.
+           EXIT.
+
+       4110-EMITIR-UM-BURO.
+           CONTINUE.
+       4110-EMITIR-UM-BURO-EXIT.
+           EXIT.
+
+       4120-GRAVAR-LINHA.
+           COMPUTE WK-DIFERENCA = WK-QT-REALIZ-ED - WK-QT-FAT-ED.
+           MOVE WK-DIFERENCA TO WK-DIFERENCA-ED.
+           IF WK-DIFERENCA = 0
+               MOVE "CONCILIADO" TO WK-DS-STATUS-ED
+           ELSE
+               MOVE "DIVERGENTE" TO WK-DS-STATUS-ED
+           END-IF.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING WK-CO-BURO-ED      DELIMITED BY SIZE
+                  " - REALIZADAS: "  DELIMITED BY SIZE
+                  WK-QT-REALIZ-ED    DELIMITED BY SIZE
+                  "  FATURADAS: "    DELIMITED BY SIZE
+                  WK-QT-FAT-ED       DELIMITED BY SIZE
+                  "  DIF: "          DELIMITED BY SIZE
+                  WK-DIFERENCA-ED    DELIMITED BY SIZE
+                  "  "               DELIMITED BY SIZE
+                  WK-DS-STATUS-ED    DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+       4120-GRAVAR-LINHA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    O ARQUIVO DE SIPDET FOI LIDO POR COMPLETO NESTA RODADA, SEM *
+      *    NENHUM RESTART PENDENTE: O CHECKPOINT E ZERADO PARA A       *
+      *    PROXIMA NOITE COMECAR DO INICIO.                            *
+      *----------------------------------------------------------------*
+       8000-ZERAR-CHECKPOINT.
+           IF NOT PROCESSAMENTO-OK
+               GO TO 8000-ZERAR-CHECKPOINT-EXIT
+           END-IF.
+           MOVE "CKPT" TO CKP-CHAVE.
+           MOVE ZERO   TO CKP-QT-PROCESSADOS.
+           MOVE ZERO   TO CKP-QT-SERASA.
+           MOVE ZERO   TO CKP-QT-CADIN.
+           MOVE ZERO   TO CKP-QT-SINAD.
+           MOVE ZERO   TO CKP-QT-CCF.
+           MOVE ZERO   TO CKP-QT-SPC.
+           MOVE ZERO   TO CKP-QT-SICOW.
+           MOVE ZERO   TO CKP-QT-SCR.
+           REWRITE REG-CHECKPOINT.
+       8000-ZERAR-CHECKPOINT-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE ARQ-SIPDET.
+           CLOSE ARQ-FATURA.
+           CLOSE ARQ-CHECKPOINT.
+           CLOSE ARQ-RELATORIO.
+           DISPLAY "PESPO630 - CONCILIACAO CONCLUIDA, REGISTROS: "
+                   WK-QT-PROCESSADOS.
+       9000-FINALIZAR-EXIT.
+           EXIT.
