@@ -0,0 +1,227 @@
+      ******************************************************************
+      *  PROGRAM-ID  : PESPO610                                        *
+      *  AUTHOR      : M.R.SANTOS - GTECH                              *
+      *  INSTALLATION: SIMTR - DOSSIE DIGITAL                          *
+      *  DATE-WRITTEN: 2026-08-09                                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PESPO610.
+       AUTHOR.        M.R.SANTOS - GTECH.
+       INSTALLATION.  SIMTR - DOSSIE DIGITAL.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  2026-08-09  MRS  PROGRAMA ORIGINAL - LE ARQ-PENDENCIAS        *
+      *                   (DOSSIES SIPES GRAVADOS COM                  *
+      *                   ES600-PESQ-PARCIAL = "S") E RESUBMETE A      *
+      *                   PESPO600 SOMENTE OS BUROS CUJO CONEXAO-*     *
+      *                   VEIO DIFERENTE DE ZERO, COM                 *
+      *                   ES600-FORCAR-CONSULTA = "S". DOSSIES QUE     *
+      *                   CONTINUAREM PARCIAIS SAO REGRAVADOS EM       *
+      *                   ARQ-PENDENCIAS PARA A PROXIMA RODADA.        *
+      *  2026-08-09  MRS  2200-MONTAR-REENVIO PASSA A SEPARAR          *
+      *                   PND-CPF-CNPJ EM BASE/RESTO ANTES DE MOVER    *
+      *                   PARA ES600-CPF-CNPJ-BASE/REST, EM VEZ DE     *
+      *                   MOVER O DOCUMENTO INTEIRO PARA O CAMPO BASE  *
+      *                   (QUE TRUNCAVA OS DIGITOS MAIS SIGNIFICATIVOS *
+      *                   E DEIXAVA O CAMPO RESTO EM BRANCO).          *
+      *  2026-08-09  MRS  9000-FINALIZAR PASSA A FECHAR ARQ-PENDENCIAS *
+      *                   E ARQ-PENDENCIAS-NOVAS INCONDICIONALMENTE,   *
+      *                   JA QUE WK-FS-PENDENCIAS FICA "10" APOS O     *
+      *                   AT END DA LEITURA NORMAL E NUNCA VOLTA A     *
+      *                   "00", O QUE IMPEDIA O CLOSE EM TODA EXECUCAO *
+      *                   BEM-SUCEDIDA.                                *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PENDENCIAS ASSIGN TO ARQPEND
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WK-FS-PENDENCIAS.
+
+           SELECT ARQ-PENDENCIAS-NOVAS ASSIGN TO ARQPEN2
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WK-FS-PENDENCIAS-NOVAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-PENDENCIAS
+           RECORDING MODE IS F.
+       01  REG-PENDENCIA.
+           05 PND-CPF-CNPJ            PIC 9(014).
+           05 PND-TIPO-PESSOA         PIC 9(001).
+           05 PND-SISTEMA             PIC X(005).
+           05 PND-CONEXAO-SERASA      PIC 9(001).
+           05 PND-CONEXAO-CADIN       PIC 9(001).
+           05 PND-CONEXAO-SINAD       PIC 9(001).
+           05 PND-CONEXAO-CCF         PIC 9(001).
+           05 PND-CONEXAO-SPC         PIC 9(001).
+           05 PND-CONEXAO-SICOW       PIC 9(001).
+           05 PND-CONEXAO-SCR        PIC 9(001).
+           05 PND-DT-GERACAO          PIC X(008).
+           05 PND-HR-GERACAO          PIC X(006).
+
+       FD  ARQ-PENDENCIAS-NOVAS
+           RECORDING MODE IS F.
+       01  REG-PENDENCIA-NOVA.
+           05 PN2-CPF-CNPJ            PIC 9(014).
+           05 PN2-TIPO-PESSOA         PIC 9(001).
+           05 PN2-SISTEMA             PIC X(005).
+           05 PN2-CONEXAO-SERASA      PIC 9(001).
+           05 PN2-CONEXAO-CADIN       PIC 9(001).
+           05 PN2-CONEXAO-SINAD       PIC 9(001).
+           05 PN2-CONEXAO-CCF         PIC 9(001).
+           05 PN2-CONEXAO-SPC         PIC 9(001).
+           05 PN2-CONEXAO-SICOW       PIC 9(001).
+           05 PN2-CONEXAO-SCR        PIC 9(001).
+           05 PN2-DT-GERACAO          PIC X(008).
+           05 PN2-HR-GERACAO          PIC X(006).
+
+       WORKING-STORAGE SECTION.
+       77  WK-FS-PENDENCIAS           PIC X(002) VALUE "00".
+       77  WK-FS-PENDENCIAS-NOVAS     PIC X(002) VALUE "00".
+       77  WK-SW-FIM-ARQUIVO          PIC X(001) VALUE "N".
+           88 FIM-ARQUIVO                        VALUE "S".
+           88 NAO-FIM-ARQUIVO                    VALUE "N".
+       77  WK-QT-LIDAS                PIC 9(005) VALUE ZERO.
+       77  WK-QT-RESOLVIDAS           PIC 9(005) VALUE ZERO.
+       77  WK-QT-AINDA-PARCIAIS       PIC 9(005) VALUE ZERO.
+       77  WK-CPF-CNPJ-BASE           PIC 9(008) VALUE ZERO.
+       77  WK-CPF-CNPJ-REST           PIC 9(006) VALUE ZERO.
+
+       COPY "PESPO600-1.6.cpy".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+               THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-PROCESSAR-PENDENCIAS
+               THRU 2000-PROCESSAR-PENDENCIAS-EXIT
+               UNTIL FIM-ARQUIVO.
+           PERFORM 9000-FINALIZAR
+               THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+       1000-INICIALIZAR.
+           SET NAO-FIM-ARQUIVO TO TRUE.
+           OPEN INPUT  ARQ-PENDENCIAS.
+           IF WK-FS-PENDENCIAS NOT = "00"
+               DISPLAY "PESPO610 - NADA A REPROCESSAR, FS="
+                       WK-FS-PENDENCIAS
+               SET FIM-ARQUIVO TO TRUE
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF.
+           OPEN OUTPUT ARQ-PENDENCIAS-NOVAS.
+           PERFORM 2100-LER-PENDENCIA
+               THRU 2100-LER-PENDENCIA-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+       2000-PROCESSAR-PENDENCIAS.
+           PERFORM 2200-MONTAR-REENVIO
+               THRU 2200-MONTAR-REENVIO-EXIT.
+           CALL "PESPO600" USING ES600-ENTRADA-SAIDA.
+           PERFORM 2300-TRATAR-RESULTADO
+               THRU 2300-TRATAR-RESULTADO-EXIT.
+           PERFORM 2100-LER-PENDENCIA
+               THRU 2100-LER-PENDENCIA-EXIT.
+       2000-PROCESSAR-PENDENCIAS-EXIT.
+           EXIT.
+
+       2100-LER-PENDENCIA.
+           READ ARQ-PENDENCIAS
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+                   GO TO 2100-LER-PENDENCIA-EXIT
+           END-READ.
+           ADD 1 TO WK-QT-LIDAS.
+       2100-LER-PENDENCIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    MONTA UMA NOVA ES600-ENTRADA SOMENTE COM OS BUROS CUJO      *
+      *    CONEXAO-* DA PENDENCIA TENHA FICADO DIFERENTE DE ZERO,      *
+      *    LIGANDO ES600-FORCAR-CONSULTA PARA GARANTIR A REEXECUCAO.   *
+      *----------------------------------------------------------------*
+       2200-MONTAR-REENVIO.
+           MOVE SPACES TO ES600-ENTRADA-SAIDA.
+           MOVE PND-SISTEMA            TO ES600-SISTEMA.
+           MOVE PND-TIPO-PESSOA        TO ES600-TIPO-PESSOA.
+           DIVIDE PND-CPF-CNPJ BY 1000000
+               GIVING WK-CPF-CNPJ-BASE
+               REMAINDER WK-CPF-CNPJ-REST.
+           MOVE WK-CPF-CNPJ-BASE       TO ES600-CPF-CNPJ-BASE.
+           MOVE WK-CPF-CNPJ-REST       TO ES600-CPF-CNPJ-REST.
+           MOVE "S"                    TO ES600-FORCAR-CONSULTA.
+           MOVE "N"                    TO ES600-PESQ-SERASA.
+           MOVE "N"                    TO ES600-PESQ-CADIN.
+           MOVE "N"                    TO ES600-PESQ-SINAD.
+           MOVE "N"                    TO ES600-PESQ-CCF.
+           MOVE "N"                    TO ES600-PESQ-SPC.
+           MOVE "N"                    TO ES600-PESQ-SICOW.
+           MOVE "N"                    TO ES600-PESQ-SCR.
+           IF PND-CONEXAO-SERASA NOT = 0
+               MOVE "S" TO ES600-PESQ-SERASA
+           END-IF.
+           IF PND-CONEXAO-CADIN  NOT = 0
+               MOVE "S" TO ES600-PESQ-CADIN
+           END-IF.
+           IF PND-CONEXAO-SINAD  NOT = 0
+               MOVE "S" TO ES600-PESQ-SINAD
+           END-IF.
+           IF PND-CONEXAO-CCF    NOT = 0
+               MOVE "S" TO ES600-PESQ-CCF
+           END-IF.
+           IF PND-CONEXAO-SPC    NOT = 0
+               MOVE "S" TO ES600-PESQ-SPC
+           END-IF.
+           IF PND-CONEXAO-SICOW  NOT = 0
+               MOVE "S" TO ES600-PESQ-SICOW
+           END-IF.
+           IF PND-CONEXAO-SCR    NOT = 0
+               MOVE "S" TO ES600-PESQ-SCR
+           END-IF.
+       2200-MONTAR-REENVIO-EXIT.
+           EXIT.
+
+       2300-TRATAR-RESULTADO.
+           IF ES600-PESQ-PARCIAL = "S"
+               ADD 1 TO WK-QT-AINDA-PARCIAIS
+               MOVE PND-CPF-CNPJ          TO PN2-CPF-CNPJ
+               MOVE PND-TIPO-PESSOA       TO PN2-TIPO-PESSOA
+               MOVE PND-SISTEMA           TO PN2-SISTEMA
+               MOVE ES600-CONEXAO-SERASA  TO PN2-CONEXAO-SERASA
+               MOVE ES600-CONEXAO-CADIN   TO PN2-CONEXAO-CADIN
+               MOVE ES600-CONEXAO-SINAD   TO PN2-CONEXAO-SINAD
+               MOVE ES600-CONEXAO-CCF     TO PN2-CONEXAO-CCF
+               MOVE ES600-CONEXAO-SPC     TO PN2-CONEXAO-SPC
+               MOVE ES600-CONEXAO-SICOW   TO PN2-CONEXAO-SICOW
+               MOVE ES600-CONEXAO-SCR     TO PN2-CONEXAO-SCR
+               MOVE PND-DT-GERACAO        TO PN2-DT-GERACAO
+               MOVE PND-HR-GERACAO        TO PN2-HR-GERACAO
+               WRITE REG-PENDENCIA-NOVA
+           ELSE
+               ADD 1 TO WK-QT-RESOLVIDAS
+           END-IF.
+       2300-TRATAR-RESULTADO-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE ARQ-PENDENCIAS.
+           CLOSE ARQ-PENDENCIAS-NOVAS.
+           DISPLAY "PESPO610 - PENDENCIAS LIDAS.....: " WK-QT-LIDAS.
+           DISPLAY "PESPO610 - RESOLVIDAS NESTA RODADA: "
+                   WK-QT-RESOLVIDAS.
+           DISPLAY "PESPO610 - AINDA PARCIAIS........: "
+                   WK-QT-AINDA-PARCIAIS.
+       9000-FINALIZAR-EXIT.
+           EXIT.
