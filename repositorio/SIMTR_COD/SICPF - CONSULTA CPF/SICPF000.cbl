@@ -0,0 +1,185 @@
+      ******************************************************************
+      *  PROGRAM-ID  : SICPF000                                        *
+      *  AUTHOR      : M.R.SANTOS - GTECH                              *
+      *  INSTALLATION: SIMTR - DOSSIE DIGITAL                          *
+      *  DATE-WRITTEN: 2026-08-09                                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SICPF000.
+       AUTHOR.        M.R.SANTOS - GTECH.
+       INSTALLATION.  SIMTR - DOSSIE DIGITAL.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  2026-08-09  MRS  PROGRAMA ORIGINAL - CONSULTA CPF ON-LINE.    *
+      *  2026-08-09  MRS  GRAVACAO DA TRILHA DE AUDITORIA (AUDIT010)   *
+      *                   A PARTIR DOS DADOS DE NIS/NIVEL-AUTENT/      *
+      *                   OPERACAO JA RECEBIDOS NA AREA-DE-CONTROLE.   *
+      *  2026-08-09  MRS  GRAVACAO DE UM REGISTRO POR CONSULTA EM      *
+      *                   ARQ-REGUSO, COM A REGRA DE NEGOCIO E O       *
+      *                   RESULTADO DA VALIDACAO, PARA O RELATORIO     *
+      *                   PERIODICO DE USO DE REGRAS (SICPF020).       *
+      *  2026-08-09  MRS  DEVOLVE O RESULTADO DA VALIDACAO AO          *
+      *                   CHAMADOR EM AREA-DE-SAIDA (LK_CO_RETORNO/    *
+      *                   LK_DS_RETORNO); ANTES SO FICAVA EM           *
+      *                   WK-CO-RETORNO/WK-DS-RETORNO, QUE O CHAMADOR  *
+      *                   NUNCA PODIA LER.                             *
+      *  2026-08-09  MRS  3000-GRAVAR-AUDITORIA PASSA A VERIFICAR O    *
+      *                   RETORNO DE AUDIT010 (WK-AUD-CO-RETORNO) E    *
+      *                   AVISAR NO DISPLAY QUANDO A AUDITORIA NAO FOI *
+      *                   GRAVADA, EM VEZ DE IGNORAR O RESULTADO DA    *
+      *                   CHAMADA.                                     *
+      ******************************************************************
+
+      ******************************************************************
+      *  FUNCAO : RECEBE A AREA-DE-ENTRADA (LK_NU_CPF/LK_CO_REGRA_NEG) *
+      *           E DEVOLVE O RESULTADO DA VALIDACAO DO CPF CONTRA A   *
+      *           REGRA DE NEGOCIO INFORMADA.                          *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-REGUSO ASSIGN TO REGUSO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WK-FS-REGUSO.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      *    UM REGISTRO POR CONSULTA, COM A REGRA DE NEGOCIO INFORMADA  *
+      *    E O RESULTADO DA VALIDACAO, PARA O RELATORIO PERIODICO DE   *
+      *    USO DE REGRAS (SICPF020) NAO DEPENDER DA TRILHA DE          *
+      *    AUDITORIA GENERICA, QUE NAO CONHECE LK_CO_REGRA_NEG.        *
+      *----------------------------------------------------------------*
+       FD  ARQ-REGUSO
+           RECORDING MODE IS F.
+       01  REG-REGRA-USO.
+           05 RU-CO-REGRA-NEG         PIC X(005).
+           05 RU-NU-CPF               PIC 9(011).
+           05 RU-DT-USO               PIC X(008).
+           05 RU-HR-USO               PIC X(006).
+           05 RU-CO-RETORNO           PIC X(002).
+
+       WORKING-STORAGE SECTION.
+       77  WK-CO-RETORNO              PIC X(002) VALUE "00".
+       77  WK-DS-RETORNO              PIC X(040) VALUE SPACES.
+       77  WK-SW-CPF-VALIDO           PIC X(001) VALUE "S".
+           88 CPF-VALIDO                         VALUE "S".
+           88 CPF-INVALIDO                       VALUE "N".
+       77  WK-FS-REGUSO               PIC X(002) VALUE "00".
+       77  WK-DATA-HOJE               PIC X(008) VALUE SPACES.
+       77  WK-HORA-AGORA              PIC X(006) VALUE SPACES.
+
+       01  WK-AUDIT010-PARM.
+           05 WK-AUD-NIS               PIC 9(011).
+           05 WK-AUD-NIVEL-AUTENT      PIC X(002).
+           05 WK-AUD-OPERACAO          PIC X(016).
+           05 WK-AUD-SISTEMA           PIC X(006).
+           05 WK-AUD-FUNCAO            PIC X(010).
+           05 WK-AUD-NO-PROGRAMA       PIC X(008).
+           05 WK-AUD-CO-RETORNO        PIC X(002).
+
+       LINKAGE SECTION.
+       COPY "BOOK_SICPF-1.5.cpy".
+
+       PROCEDURE DIVISION USING AREA-DE-ENTRADA, AREA-DE-SAIDA.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-VALIDAR-CPF THRU 2000-VALIDAR-CPF-EXIT.
+           PERFORM 3000-GRAVAR-AUDITORIA
+               THRU 3000-GRAVAR-AUDITORIA-EXIT.
+           PERFORM 4000-GRAVAR-USO-REGRA
+               THRU 4000-GRAVAR-USO-REGRA-EXIT.
+           PERFORM 5000-MONTAR-SAIDA
+               THRU 5000-MONTAR-SAIDA-EXIT.
+           GOBACK.
+
+       1000-INICIALIZAR.
+           MOVE "00"    TO WK-CO-RETORNO.
+           MOVE SPACES  TO WK-DS-RETORNO.
+           SET CPF-VALIDO TO TRUE.
+           ACCEPT WK-DATA-HOJE  FROM DATE YYYYMMDD.
+           ACCEPT WK-HORA-AGORA FROM TIME.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+       2000-VALIDAR-CPF.
+           IF LK_NU_CPF OF AREA-DE-ENTRADA-SALDO = ZEROS
+               SET CPF-INVALIDO TO TRUE
+               MOVE "01"                TO WK-CO-RETORNO
+               MOVE "CPF NAO INFORMADO"  TO WK-DS-RETORNO
+               GO TO 2000-VALIDAR-CPF-EXIT
+           END-IF.
+           IF LK_CO_REGRA_NEG OF AREA-DE-ENTRADA-SALDO = SPACES
+               SET CPF-INVALIDO TO TRUE
+               MOVE "02"                          TO WK-CO-RETORNO
+               MOVE "REGRA DE NEGOCIO NAO INFORMADA"
+                                                   TO WK-DS-RETORNO
+               GO TO 2000-VALIDAR-CPF-EXIT
+           END-IF.
+           MOVE "00"           TO WK-CO-RETORNO.
+           MOVE "CPF VALIDADO" TO WK-DS-RETORNO.
+       2000-VALIDAR-CPF-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    REGISTRA NA TRILHA DE AUDITORIA (AUDIT010/AUDITREG) O       *
+      *    ACESSO A CONSULTA CPF, USANDO OS DADOS DE IDENTIFICACAO DO  *
+      *    USUARIO E DA OPERACAO JA TRAZIDOS NA AREA-DE-CONTROLE.      *
+      *----------------------------------------------------------------*
+       3000-GRAVAR-AUDITORIA.
+           MOVE NIS         OF AREA-DE-CONTROLE TO WK-AUD-NIS.
+           MOVE NIVEL-AUTENT OF AREA-DE-CONTROLE TO WK-AUD-NIVEL-AUTENT.
+           MOVE OPERACAO    OF AREA-DE-CONTROLE TO WK-AUD-OPERACAO.
+           MOVE SISTEMA     OF AREA-DE-CONTROLE TO WK-AUD-SISTEMA.
+           MOVE FUNCAO      OF AREA-DE-CONTROLE TO WK-AUD-FUNCAO.
+           MOVE NO-PROGRAMA OF AREA-DE-CONTROLE TO WK-AUD-NO-PROGRAMA.
+           CALL "AUDIT010" USING WK-AUDIT010-PARM.
+           IF WK-AUD-CO-RETORNO NOT = "00"
+               DISPLAY "SICPF000 - AUDITORIA NAO GRAVADA, CO-RETORNO="
+                       WK-AUD-CO-RETORNO " NIS=" WK-AUD-NIS
+           END-IF.
+       3000-GRAVAR-AUDITORIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    GRAVA EM ARQ-REGUSO UM REGISTRO POR CONSULTA, COM A REGRA   *
+      *    DE NEGOCIO INFORMADA E O RESULTADO DA VALIDACAO, PARA O     *
+      *    RELATORIO PERIODICO DE USO DE REGRAS (SICPF020).            *
+      *----------------------------------------------------------------*
+       4000-GRAVAR-USO-REGRA.
+           OPEN EXTEND ARQ-REGUSO.
+           IF WK-FS-REGUSO = "05" OR WK-FS-REGUSO = "35"
+               OPEN OUTPUT ARQ-REGUSO
+           END-IF.
+           MOVE LK_CO_REGRA_NEG OF AREA-DE-ENTRADA-SALDO
+                                            TO RU-CO-REGRA-NEG.
+           MOVE LK_NU_CPF       OF AREA-DE-ENTRADA-SALDO
+                                            TO RU-NU-CPF.
+           MOVE WK-DATA-HOJE                TO RU-DT-USO.
+           MOVE WK-HORA-AGORA               TO RU-HR-USO.
+           MOVE WK-CO-RETORNO               TO RU-CO-RETORNO.
+           WRITE REG-REGRA-USO.
+           CLOSE ARQ-REGUSO.
+       4000-GRAVAR-USO-REGRA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    DEVOLVE O RESULTADO DA VALIDACAO PARA O CHAMADOR EM         *
+      *    AREA-DE-SAIDA, QUE E O MESMO CODIGO/DESCRICAO JA GRAVADO    *
+      *    EM ARQ-REGUSO.                                              *
+      *----------------------------------------------------------------*
+       5000-MONTAR-SAIDA.
+           MOVE WK-CO-RETORNO TO LK_CO_RETORNO.
+           MOVE WK-DS-RETORNO TO LK_DS_RETORNO.
+       5000-MONTAR-SAIDA-EXIT.
+           EXIT.
