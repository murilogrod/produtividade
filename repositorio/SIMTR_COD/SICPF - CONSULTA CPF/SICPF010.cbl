@@ -0,0 +1,214 @@
+      ******************************************************************
+      *  PROGRAM-ID  : SICPF010                                        *
+      *  AUTHOR      : M.R.SANTOS - GTECH                              *
+      *  INSTALLATION: SIMTR - DOSSIE DIGITAL                          *
+      *  DATE-WRITTEN: 2026-08-09                                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SICPF010.
+       AUTHOR.        M.R.SANTOS - GTECH.
+       INSTALLATION.  SIMTR - DOSSIE DIGITAL.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  2026-08-09  MRS  PROGRAMA ORIGINAL - VARIANTE EM LOTE DA      *
+      *                   CONSULTA CPF. LE UM ARQUIVO COM PARES        *
+      *                   CPF/REGRA-DE-NEGOCIO, MONTA A TABELA DE      *
+      *                   ENTRADA E DEVOLVE UM UNICO CONJUNTO DE       *
+      *                   RESULTADOS (AREA-DE-SAIDA-LOTE).             *
+      *  2026-08-09  MRS  PASSA A RECEBER DE VOLTA O RESULTADO REAL DA *
+      *                   VALIDACAO (AREA-DE-SAIDA) EM CADA CHAMADA A  *
+      *                   SICPF000, EM VEZ DE GRAVAR "00"/"CPF         *
+      *                   PROCESSADO NO LOTE" FIXO PARA TODO CPF.      *
+      *  2026-08-09  MRS  1000-INICIALIZAR PASSA A PREENCHER A         *
+      *                   AREA-DE-CONTROLE (NIS/NIVEL-AUTENT/SISTEMA/  *
+      *                   FUNCAO/OPERACAO/NO-PROGRAMA) COM OS VALORES  *
+      *                   DESTE JOB ANTES DA PRIMEIRA CHAMADA A        *
+      *                   SICPF000; ANTES FICAVA SEM VALOR ATRIBUIDO,  *
+      *                   E A TRILHA DE AUDITORIA (AUDIT010) E O       *
+      *                   DETALHE DE USO DE REGRA (ARQ-REGUSO)         *
+      *                   GRAVAVAM UM CABECALHO SEM SENTIDO PARA CADA  *
+      *                   CPF DO LOTE.                                 *
+      *  2026-08-09  MRS  0000-MAINLINE PASSA A REPETIR A CARGA E A    *
+      *                   GRAVACAO EM LOTES DE ATE 500 CPFS ATE O FIM  *
+      *                   DO ARQUIVO, EM VEZ DE PROCESSAR SO OS 500    *
+      *                   PRIMEIROS E IGNORAR O RESTANTE EM SILENCIO.  *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CPF-LOTE  ASSIGN TO ARQCPFLT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WK-FS-CPF-LOTE.
+
+           SELECT ARQ-RESULTADO ASSIGN TO ARQRESLT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WK-FS-RESULTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-CPF-LOTE
+           RECORDING MODE IS F.
+       01  REG-CPF-LOTE.
+           05 REG-NU-CPF              PIC 9(011).
+           05 REG-CO-REGRA-NEG        PIC X(005).
+
+       FD  ARQ-RESULTADO
+           RECORDING MODE IS F.
+       01  REG-RESULTADO.
+           05 REG-RET-NU-CPF          PIC 9(011).
+           05 REG-RET-CO-REGRA-NEG    PIC X(005).
+           05 REG-RET-CO-RETORNO      PIC X(002).
+           05 REG-RET-DS-RETORNO      PIC X(040).
+
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CPF-LOTE             PIC X(002) VALUE "00".
+       77  WK-FS-RESULTADO            PIC X(002) VALUE "00".
+       77  WK-SW-FIM-ARQUIVO          PIC X(001) VALUE "N".
+           88 FIM-ARQUIVO                        VALUE "S".
+           88 NAO-FIM-ARQUIVO                    VALUE "N".
+       77  WK-QT-LIDOS                PIC 9(005) COMP VALUE ZERO.
+
+       COPY "BOOK_SICPF-1.5.cpy".
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR  THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 1500-PROCESSAR-UM-LOTE
+               THRU 1500-PROCESSAR-UM-LOTE-EXIT
+               UNTIL FIM-ARQUIVO.
+           PERFORM 9000-FINALIZAR    THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+       1000-INICIALIZAR.
+           SET NAO-FIM-ARQUIVO TO TRUE.
+           MOVE ZERO TO WK-QT-LIDOS.
+           MOVE ZERO TO LK_QT_CPF_LOTE.
+           MOVE ZERO TO LK_QT_RET_LOTE.
+           OPEN INPUT  ARQ-CPF-LOTE.
+           IF WK-FS-CPF-LOTE NOT = "00"
+               DISPLAY "SICPF010 - ERRO AO ABRIR ARQ-CPF-LOTE "
+                       WK-FS-CPF-LOTE
+               GO TO 9999-ABEND
+           END-IF.
+           OPEN OUTPUT ARQ-RESULTADO.
+           IF WK-FS-RESULTADO NOT = "00"
+               DISPLAY "SICPF010 - ERRO AO ABRIR ARQ-RESULTADO "
+                       WK-FS-RESULTADO
+               GO TO 9999-ABEND
+           END-IF.
+           MOVE SPACES TO AREA-DE-CONTROLE.
+           MOVE ZERO   TO NIS            OF AREA-DE-CONTROLE.
+           MOVE "99"   TO NIVEL-AUTENT   OF AREA-DE-CONTROLE.
+           MOVE "SIMTR"        TO SISTEMA     OF AREA-DE-CONTROLE.
+           MOVE "LOTE-CPF"     TO FUNCAO      OF AREA-DE-CONTROLE.
+           MOVE "CONSULTA-CPF" TO OPERACAO    OF AREA-DE-CONTROLE.
+           MOVE "SICPF010"     TO NO-PROGRAMA OF AREA-DE-CONTROLE.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    PROCESSA UM LOTE DE ATE 500 CPFS: CARREGA A TABELA          *
+      *    LK_TAB_CPF_LOTE, CONSULTA CADA PAR CPF/REGRA E GRAVA O      *
+      *    RESULTADO ACUMULADO EM LK_TAB_RET_LOTE ANTES DE PASSAR      *
+      *    PARA O PROXIMO LOTE, JA QUE AS DUAS TABELAS TEM NO MAXIMO   *
+      *    500 OCORRENCIAS (VER BOOK_SICPF-1.5.cpy).                  *
+      *----------------------------------------------------------------*
+       1500-PROCESSAR-UM-LOTE.
+           MOVE ZERO TO LK_QT_CPF_LOTE.
+           MOVE ZERO TO LK_QT_RET_LOTE.
+           PERFORM 2000-CARREGAR-LOTE THRU 2000-CARREGAR-LOTE-EXIT.
+           PERFORM 3000-GRAVAR-RESULTADO
+               THRU 3000-GRAVAR-RESULTADO-EXIT.
+       1500-PROCESSAR-UM-LOTE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    MONTA A TABELA LK_TAB_CPF_LOTE LENDO UM REGISTRO POR VEZ,   *
+      *    CHAMANDO SICPF000 PARA CADA PAR CPF/REGRA E ACUMULANDO O    *
+      *    RESULTADO EM LK_TAB_RET_LOTE.                               *
+      *----------------------------------------------------------------*
+       2000-CARREGAR-LOTE.
+           PERFORM 2100-LER-PROXIMO-CPF THRU 2100-LER-PROXIMO-CPF-EXIT
+               UNTIL FIM-ARQUIVO
+                  OR LK_QT_CPF_LOTE = 500.
+       2000-CARREGAR-LOTE-EXIT.
+           EXIT.
+
+       2100-LER-PROXIMO-CPF.
+           READ ARQ-CPF-LOTE
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+                   GO TO 2100-LER-PROXIMO-CPF-EXIT
+           END-READ.
+           ADD 1 TO WK-QT-LIDOS.
+           ADD 1 TO LK_QT_CPF_LOTE.
+           SET LK_IX_CPF_LOTE TO LK_QT_CPF_LOTE.
+           MOVE REG-NU-CPF
+               TO LK_NU_CPF_LOTE (LK_IX_CPF_LOTE).
+           MOVE REG-CO-REGRA-NEG
+               TO LK_CO_REGRA_NEG_LOTE (LK_IX_CPF_LOTE).
+           PERFORM 2200-CONSULTAR-UM-CPF
+               THRU 2200-CONSULTAR-UM-CPF-EXIT.
+       2100-LER-PROXIMO-CPF-EXIT.
+           EXIT.
+
+       2200-CONSULTAR-UM-CPF.
+           MOVE LK_NU_CPF_LOTE (LK_IX_CPF_LOTE)
+               TO LK_NU_CPF OF AREA-DE-ENTRADA-SALDO.
+           MOVE LK_CO_REGRA_NEG_LOTE (LK_IX_CPF_LOTE)
+               TO LK_CO_REGRA_NEG OF AREA-DE-ENTRADA-SALDO.
+           CALL "SICPF000" USING AREA-DE-ENTRADA, AREA-DE-SAIDA.
+           ADD 1 TO LK_QT_RET_LOTE.
+           SET LK_IX_RET_LOTE TO LK_QT_RET_LOTE.
+           MOVE LK_NU_CPF_LOTE (LK_IX_CPF_LOTE)
+               TO LK_NU_CPF_SAI (LK_IX_RET_LOTE).
+           MOVE LK_CO_REGRA_NEG_LOTE (LK_IX_CPF_LOTE)
+               TO LK_CO_REGRA_NEG_SAI (LK_IX_RET_LOTE).
+           MOVE LK_CO_RETORNO
+               TO LK_CO_RETORNO_SAI (LK_IX_RET_LOTE).
+           MOVE LK_DS_RETORNO
+               TO LK_DS_RETORNO_SAI (LK_IX_RET_LOTE).
+       2200-CONSULTAR-UM-CPF-EXIT.
+           EXIT.
+
+       3000-GRAVAR-RESULTADO.
+           PERFORM 3100-GRAVAR-UM-RESULTADO
+                   THRU 3100-GRAVAR-UM-RESULTADO-EXIT
+               VARYING LK_IX_RET_LOTE FROM 1 BY 1
+               UNTIL LK_IX_RET_LOTE >
+                     LK_QT_RET_LOTE.
+       3000-GRAVAR-RESULTADO-EXIT.
+           EXIT.
+
+       3100-GRAVAR-UM-RESULTADO.
+           MOVE LK_NU_CPF_SAI       (LK_IX_RET_LOTE) TO REG-RET-NU-CPF.
+           MOVE LK_CO_REGRA_NEG_SAI (LK_IX_RET_LOTE)
+                                              TO REG-RET-CO-REGRA-NEG.
+           MOVE LK_CO_RETORNO_SAI   (LK_IX_RET_LOTE)
+                                              TO REG-RET-CO-RETORNO.
+           MOVE LK_DS_RETORNO_SAI   (LK_IX_RET_LOTE)
+                                              TO REG-RET-DS-RETORNO.
+           WRITE REG-RESULTADO.
+       3100-GRAVAR-UM-RESULTADO-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE ARQ-CPF-LOTE.
+           CLOSE ARQ-RESULTADO.
+           DISPLAY "SICPF010 - CPFS LIDOS: " WK-QT-LIDOS.
+       9000-FINALIZAR-EXIT.
+           EXIT.
+
+       9999-ABEND.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
