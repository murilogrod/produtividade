@@ -0,0 +1,236 @@
+      ******************************************************************
+      *  PROGRAM-ID  : SICPF020                                        *
+      *  AUTHOR      : M.R.SANTOS - GTECH                              *
+      *  INSTALLATION: SIMTR - DOSSIE DIGITAL                          *
+      *  DATE-WRITTEN: 2026-08-09                                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SICPF020.
+       AUTHOR.        M.R.SANTOS - GTECH.
+       INSTALLATION.  SIMTR - DOSSIE DIGITAL.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  2026-08-09  MRS  PROGRAMA ORIGINAL - LE O DETALHE ARQ-REGUSO  *
+      *                   GRAVADO POR SICPF000 E EMITE O RELATORIO    *
+      *                   PERIODICO DE USO DE REGRAS DE NEGOCIO, COM  *
+      *                   O TOTAL DE CONSULTAS E O RESULTADO (VALIDO/ *
+      *                   INVALIDO) POR LK_CO_REGRA_NEG.               *
+      *  2026-08-09  MRS  2000-LER-E-ACUMULAR NAO FILTRAVA POR DATA:   *
+      *                   COMO ARQ-REGUSO SO CRESCE, O RELATORIO      *
+      *                   "PERIODICO" NA VERDADE ACUMULAVA O          *
+      *                   HISTORICO INTEIRO A CADA EXECUCAO. PASSA A  *
+      *                   SO ACUMULAR OS REGISTROS EM QUE RU-DT-USO   *
+      *                   FOR IGUAL A WK-DATA-HOJE.                   *
+      *  2026-08-09  MRS  9000-FINALIZAR PASSA A FECHAR ARQ-REGUSO E   *
+      *                   ARQ-RELATORIO INCONDICIONALMENTE, JA QUE     *
+      *                   WK-FS-REGUSO FICA "10" APOS O AT END DA      *
+      *                   LEITURA NORMAL E NUNCA VOLTA A "00".         *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-REGUSO ASSIGN TO REGUSO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WK-FS-REGUSO.
+
+           SELECT ARQ-RELATORIO ASSIGN TO RELREGRA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WK-FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-REGUSO
+           RECORDING MODE IS F.
+       01  REG-REGRA-USO.
+           05 RU-CO-REGRA-NEG         PIC X(005).
+           05 RU-NU-CPF               PIC 9(011).
+           05 RU-DT-USO               PIC X(008).
+           05 RU-HR-USO               PIC X(006).
+           05 RU-CO-RETORNO           PIC X(002).
+
+       FD  ARQ-RELATORIO
+           RECORDING MODE IS F.
+       01  REG-RELATORIO               PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       77  WK-FS-REGUSO               PIC X(002) VALUE "00".
+       77  WK-FS-RELATORIO            PIC X(002) VALUE "00".
+       77  WK-SW-FIM-ARQUIVO          PIC X(001) VALUE "N".
+           88 FIM-ARQUIVO                        VALUE "S".
+           88 NAO-FIM-ARQUIVO                    VALUE "N".
+       77  WK-DATA-HOJE               PIC X(008) VALUE SPACES.
+       77  WK-QT-LIDOS                PIC 9(007) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *    TABELA DE REGRAS ENCONTRADAS NO ARQUIVO, MONTADA EM MEMORIA *
+      *    NA ORDEM EM QUE CADA REGRA APARECE, JA QUE O CONJUNTO DE    *
+      *    CODIGOS LK_CO_REGRA_NEG EM USO NAO E FIXO COMO O DOS SETE   *
+      *    BUROS DO SIPES. 50 ENTRADAS COBREM COM FOLGA O CADASTRO     *
+      *    DE REGRAS DE NEGOCIO ATUAL.                                 *
+      *----------------------------------------------------------------*
+       01  WK-TAB-REGRAS.
+           05 WK-QT-REGRAS            PIC 9(003) COMP VALUE ZERO.
+           05 WK-REGRA OCCURS 50 TIMES INDEXED BY WK-IX-REGRA.
+              07 WK-REGRA-CODIGO      PIC X(005).
+              07 WK-REGRA-QT-TOTAL    PIC 9(007) COMP.
+              07 WK-REGRA-QT-VALIDO   PIC 9(007) COMP.
+              07 WK-REGRA-QT-INVALIDO PIC 9(007) COMP.
+
+      *----------------------------------------------------------------*
+      *    CAMPOS USAGE DISPLAY PARA A MONTAGEM DAS LINHAS DO          *
+      *    RELATORIO VIA STRING.                                       *
+      *----------------------------------------------------------------*
+       01  WK-AREA-EDICAO.
+           05 WK-QT-LIDOS-ED          PIC 9(007).
+           05 WK-REGRA-QT-TOTAL-ED    PIC 9(007).
+           05 WK-REGRA-QT-VALIDO-ED   PIC 9(007).
+           05 WK-REGRA-QT-INVALIDO-ED PIC 9(007).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR
+               THRU 1000-INICIALIZAR-EXIT.
+           PERFORM 2000-LER-E-ACUMULAR
+               THRU 2000-LER-E-ACUMULAR-EXIT
+               UNTIL FIM-ARQUIVO.
+           PERFORM 3000-EMITIR-RELATORIO
+               THRU 3000-EMITIR-RELATORIO-EXIT.
+           PERFORM 9000-FINALIZAR
+               THRU 9000-FINALIZAR-EXIT.
+           GOBACK.
+
+       1000-INICIALIZAR.
+           SET NAO-FIM-ARQUIVO TO TRUE.
+           ACCEPT WK-DATA-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT  ARQ-REGUSO.
+           IF WK-FS-REGUSO NOT = "00"
+               DISPLAY "SICPF020 - NADA A REPORTAR, FS=" WK-FS-REGUSO
+               SET FIM-ARQUIVO TO TRUE
+               GO TO 1000-INICIALIZAR-EXIT
+           END-IF.
+           OPEN OUTPUT ARQ-RELATORIO.
+           PERFORM 2100-LER-REGUSO
+               THRU 2100-LER-REGUSO-EXIT.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+       2000-LER-E-ACUMULAR.
+           IF RU-DT-USO NOT = WK-DATA-HOJE
+               GO TO 2000-LER-E-ACUMULAR-PROXIMO
+           END-IF.
+           ADD 1 TO WK-QT-LIDOS.
+           PERFORM 2200-LOCALIZAR-REGRA
+               THRU 2200-LOCALIZAR-REGRA-EXIT.
+           ADD 1 TO WK-REGRA-QT-TOTAL (WK-IX-REGRA).
+           IF RU-CO-RETORNO = "00"
+               ADD 1 TO WK-REGRA-QT-VALIDO (WK-IX-REGRA)
+           ELSE
+               ADD 1 TO WK-REGRA-QT-INVALIDO (WK-IX-REGRA)
+           END-IF.
+       2000-LER-E-ACUMULAR-PROXIMO.
+           PERFORM 2100-LER-REGUSO
+               THRU 2100-LER-REGUSO-EXIT.
+       2000-LER-E-ACUMULAR-EXIT.
+           EXIT.
+
+       2100-LER-REGUSO.
+           READ ARQ-REGUSO
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+                   GO TO 2100-LER-REGUSO-EXIT
+           END-READ.
+       2100-LER-REGUSO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    PROCURA RU-CO-REGRA-NEG NA TABELA; SE NAO ACHAR, ABRE UMA   *
+      *    ENTRADA NOVA. SE A TABELA JA ESTIVER CHEIA, A OCORRENCIA E  *
+      *    SOMADA NA ULTIMA ENTRADA E AVISADA VIA DISPLAY, EM VEZ DE   *
+      *    PERDIDA SEM REGISTRO.                                      *
+      *----------------------------------------------------------------*
+       2200-LOCALIZAR-REGRA.
+           PERFORM 2210-COMPARAR-REGRA
+               THRU 2210-COMPARAR-REGRA-EXIT
+               VARYING WK-IX-REGRA FROM 1 BY 1
+               UNTIL WK-IX-REGRA > WK-QT-REGRAS
+                  OR WK-REGRA-CODIGO (WK-IX-REGRA) = RU-CO-REGRA-NEG.
+           IF WK-IX-REGRA > WK-QT-REGRAS
+               IF WK-QT-REGRAS < 50
+                   ADD 1 TO WK-QT-REGRAS
+                   SET WK-IX-REGRA TO WK-QT-REGRAS
+                   MOVE RU-CO-REGRA-NEG TO WK-REGRA-CODIGO (WK-IX-REGRA)
+                   MOVE ZERO TO WK-REGRA-QT-TOTAL    (WK-IX-REGRA)
+                   MOVE ZERO TO WK-REGRA-QT-VALIDO   (WK-IX-REGRA)
+                   MOVE ZERO TO WK-REGRA-QT-INVALIDO (WK-IX-REGRA)
+               ELSE
+                   DISPLAY "SICPF020 - TABELA DE REGRAS CHEIA, REGRA "
+                           RU-CO-REGRA-NEG " AGRUPADA NA ULTIMA ENTRADA"
+                   SET WK-IX-REGRA TO WK-QT-REGRAS
+               END-IF
+           END-IF.
+       2200-LOCALIZAR-REGRA-EXIT.
+           EXIT.
+
+       2210-COMPARAR-REGRA.
+           CONTINUE.
+       2210-COMPARAR-REGRA-EXIT.
+           EXIT.
+
+       3000-EMITIR-RELATORIO.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "RELATORIO DE USO DE REGRAS DE NEGOCIO - "
+                      DELIMITED BY SIZE
+                  WK-DATA-HOJE        DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE SPACES TO REG-RELATORIO.
+           MOVE WK-QT-LIDOS TO WK-QT-LIDOS-ED.
+           STRING "CONSULTAS PROCESSADAS: " DELIMITED BY SIZE
+                  WK-QT-LIDOS-ED            DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           PERFORM 3100-EMITIR-LINHA-REGRA
+                   THRU 3100-EMITIR-LINHA-REGRA-EXIT
+               VARYING WK-IX-REGRA FROM 1 BY 1
+               UNTIL WK-IX-REGRA > WK-QT-REGRAS.
+       3000-EMITIR-RELATORIO-EXIT.
+           EXIT.
+
+       3100-EMITIR-LINHA-REGRA.
+           MOVE WK-REGRA-QT-TOTAL (WK-IX-REGRA)
+                                            TO WK-REGRA-QT-TOTAL-ED.
+           MOVE WK-REGRA-QT-VALIDO (WK-IX-REGRA)
+                                            TO WK-REGRA-QT-VALIDO-ED.
+           MOVE WK-REGRA-QT-INVALIDO (WK-IX-REGRA)
+                                            TO WK-REGRA-QT-INVALIDO-ED.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "REGRA "                DELIMITED BY SIZE
+                  WK-REGRA-CODIGO (WK-IX-REGRA) DELIMITED BY SIZE
+                  " - TOTAL: "             DELIMITED BY SIZE
+                  WK-REGRA-QT-TOTAL-ED     DELIMITED BY SIZE
+                  "  VALIDAS: "            DELIMITED BY SIZE
+                  WK-REGRA-QT-VALIDO-ED    DELIMITED BY SIZE
+                  "  INVALIDAS: "          DELIMITED BY SIZE
+                  WK-REGRA-QT-INVALIDO-ED  DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+       3100-EMITIR-LINHA-REGRA-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           CLOSE ARQ-REGUSO.
+           CLOSE ARQ-RELATORIO.
+           DISPLAY "SICPF020 - RELATORIO DE USO DE REGRAS GERADO, "
+                   "CONSULTAS: " WK-QT-LIDOS.
+       9000-FINALIZAR-EXIT.
+           EXIT.
