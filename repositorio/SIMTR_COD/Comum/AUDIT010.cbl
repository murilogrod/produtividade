@@ -0,0 +1,171 @@
+      ******************************************************************
+      *  PROGRAM-ID  : AUDIT010                                        *
+      *  AUTHOR      : M.R.SANTOS - GTECH                              *
+      *  INSTALLATION: SIMTR - DOSSIE DIGITAL                          *
+      *  DATE-WRITTEN: 2026-08-09                                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    AUDIT010.
+       AUTHOR.        M.R.SANTOS - GTECH.
+       INSTALLATION.  SIMTR - DOSSIE DIGITAL.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  2026-08-09  MRS  PROGRAMA ORIGINAL - ROTINA UNICA DE          *
+      *                   GRAVACAO DA TRILHA DE AUDITORIA AUDITREG.    *
+      *                   RECEBE OS DADOS DA AREA-DE-CONTROLE DO       *
+      *                   CHAMADOR (NIS, NIVEL-AUTENT, OPERACAO,       *
+      *                   SISTEMA, FUNCAO, NO-PROGRAMA) E GRAVA UM     *
+      *                   REGISTRO POR ACESSO. USADA TANTO POR SICPF   *
+      *                   QUANTO POR SIPES, PARA NAO DUPLICAR A LOGICA *
+      *                   DE GRAVACAO EM CADA TRANSACAO.               *
+      *  2026-08-09  MRS  ACCESS MODE PASSOU DE SEQUENTIAL PARA        *
+      *                   DYNAMIC: COM VARIOS USUARIOS (AUD-NIS)       *
+      *                   GRAVANDO NO MESMO AUDITREG, NAO HA GARANTIA  *
+      *                   DE QUE CADA WRITE CHEGUE EM ORDEM ASCENDENTE *
+      *                   DE CHAVE, QUE E O QUE ACCESS SEQUENTIAL      *
+      *                   EXIGE NUM ARQUIVO INDEXED. A GRAVACAO        *
+      *                   TAMBEM PASSOU A RETENTAR EM PARAGRAFO        *
+      *                   PROPRIO, VERIFICANDO O STATUS A CADA         *
+      *                   TENTATIVA EM VEZ DE SO NA PRIMEIRA.          *
+      *  2026-08-09  MRS  AUD-DT-EVENTO ENTROU NA CHAVE (ANTES A CHAVE *
+      *                   ERA SO NIS+NIVEL-AUTENT+OPERACAO+SEQUENCIAL, *
+      *                   QUE NUNCA LIBERAVA ESPACO: O MESMO USUARIO   *
+      *                   REPETINDO A MESMA OPERACAO ALEM DO LIMITE DE *
+      *                   TENTATIVAS FICAVA SEM CONSEGUIR GRAVAR       *
+      *                   NUNCA MAIS). O LIMITE DE TENTATIVAS TAMBEM   *
+      *                   SUBIU, E 2000-GRAVAR-AUDITORIA AGORA         *
+      *                   DEVOLVE AUD10-CO-RETORNO AO CHAMADOR EM VEZ  *
+      *                   DE SO EXIBIR A FALHA NO DISPLAY.             *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITREG ASSIGN TO AUDITREG
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUD-CHAVE
+               FILE STATUS IS WK-FS-AUDITREG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITREG
+           RECORDING MODE IS F.
+       01  REG-AUDITORIA.
+           05 AUD-CHAVE.
+              07 AUD-NIS              PIC 9(011).
+              07 AUD-NIVEL-AUTENT     PIC X(002).
+              07 AUD-OPERACAO         PIC X(016).
+              07 AUD-DT-EVENTO        PIC X(008).
+              07 AUD-SEQ-EVENTO       PIC 9(004).
+           05 AUD-SISTEMA             PIC X(006).
+           05 AUD-FUNCAO              PIC X(010).
+           05 AUD-NO-PROGRAMA         PIC X(008).
+           05 AUD-HR-EVENTO           PIC X(006).
+
+       WORKING-STORAGE SECTION.
+       77  WK-FS-AUDITREG             PIC X(002) VALUE "00".
+       77  WK-SW-AUDITREG-ABERTO      PIC X(001) VALUE "N".
+           88 AUDITREG-ABERTO                    VALUE "S".
+           88 AUDITREG-FECHADO                   VALUE "N".
+       77  WK-SEQ-EVENTO              PIC 9(004) VALUE ZERO.
+       77  WK-DATA-HOJE               PIC X(008) VALUE SPACES.
+       77  WK-HORA-AGORA              PIC X(006) VALUE SPACES.
+       77  WK-QT-TENTATIVAS           PIC 9(002) COMP VALUE ZERO.
+       77  WK-SW-GRAVOU               PIC X(001) VALUE "N".
+           88 AUDITORIA-GRAVADA                   VALUE "S".
+           88 AUDITORIA-NAO-GRAVADA               VALUE "N".
+
+       LINKAGE SECTION.
+       01  AUDIT010-PARM.
+           05 AUD10-NIS               PIC 9(011).
+           05 AUD10-NIVEL-AUTENT      PIC X(002).
+           05 AUD10-OPERACAO          PIC X(016).
+           05 AUD10-SISTEMA           PIC X(006).
+           05 AUD10-FUNCAO            PIC X(010).
+           05 AUD10-NO-PROGRAMA       PIC X(008).
+           05 AUD10-CO-RETORNO        PIC X(002).
+
+       PROCEDURE DIVISION USING AUDIT010-PARM.
+
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-AUDITREG
+               THRU 1000-ABRIR-AUDITREG-EXIT.
+           PERFORM 2000-GRAVAR-AUDITORIA
+               THRU 2000-GRAVAR-AUDITORIA-EXIT.
+           GOBACK.
+
+       1000-ABRIR-AUDITREG.
+           IF AUDITREG-ABERTO
+               GO TO 1000-ABRIR-AUDITREG-EXIT
+           END-IF.
+           OPEN EXTEND AUDITREG.
+           IF WK-FS-AUDITREG = "05" OR WK-FS-AUDITREG = "35"
+               OPEN OUTPUT AUDITREG
+           END-IF.
+           SET AUDITREG-ABERTO TO TRUE.
+       1000-ABRIR-AUDITREG-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    A CHAVE PRIMARIA E FORMADA POR NIS + NIVEL-AUTENT +         *
+      *    OPERACAO, COMPLEMENTADA POR UM SEQUENCIAL QUE SO EXISTE     *
+      *    PARA GARANTIR A UNICIDADE QUANDO O MESMO USUARIO REPETE A   *
+      *    MESMA OPERACAO MAIS DE UMA VEZ NO MESMO DIA.                *
+      *----------------------------------------------------------------*
+       2000-GRAVAR-AUDITORIA.
+           ACCEPT WK-DATA-HOJE  FROM DATE YYYYMMDD.
+           ACCEPT WK-HORA-AGORA FROM TIME.
+           MOVE AUD10-NIS             TO AUD-NIS.
+           MOVE AUD10-NIVEL-AUTENT    TO AUD-NIVEL-AUTENT.
+           MOVE AUD10-OPERACAO        TO AUD-OPERACAO.
+           MOVE AUD10-SISTEMA         TO AUD-SISTEMA.
+           MOVE AUD10-FUNCAO          TO AUD-FUNCAO.
+           MOVE AUD10-NO-PROGRAMA     TO AUD-NO-PROGRAMA.
+           MOVE WK-DATA-HOJE          TO AUD-DT-EVENTO.
+           MOVE WK-HORA-AGORA         TO AUD-HR-EVENTO.
+           MOVE ZERO                  TO WK-QT-TENTATIVAS.
+           SET AUDITORIA-NAO-GRAVADA TO TRUE.
+           PERFORM 2010-GRAVAR-UMA-TENTATIVA
+               THRU 2010-GRAVAR-UMA-TENTATIVA-EXIT
+               UNTIL AUDITORIA-GRAVADA
+                  OR WK-QT-TENTATIVAS > 50.
+           IF AUDITORIA-GRAVADA
+               MOVE "00" TO AUD10-CO-RETORNO
+           ELSE
+               MOVE "09" TO AUD10-CO-RETORNO
+               DISPLAY "AUDIT010 - FALHA AO GRAVAR AUDITORIA APOS "
+                       WK-QT-TENTATIVAS " TENTATIVAS, FS="
+                       WK-FS-AUDITREG " NIS=" AUD10-NIS
+           END-IF.
+       2000-GRAVAR-AUDITORIA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    UMA TENTATIVA DE GRAVACAO COM UM NOVO AUD-SEQ-EVENTO. SE O  *
+      *    STATUS VOLTAR DIFERENTE DE "00" (CHAVE DUPLICADA OU OUTRO   *
+      *    PROBLEMA), A PROXIMA CHAMADA TENTA DE NOVO COM O SEQUENCIAL *
+      *    SEGUINTE, ATE O LIMITE DE TENTATIVAS EM 2000-GRAVAR-        *
+      *    AUDITORIA.                                                 *
+      *----------------------------------------------------------------*
+       2010-GRAVAR-UMA-TENTATIVA.
+           ADD 1 TO WK-SEQ-EVENTO.
+           ADD 1 TO WK-QT-TENTATIVAS.
+           MOVE WK-SEQ-EVENTO TO AUD-SEQ-EVENTO.
+           WRITE REG-AUDITORIA
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+           IF WK-FS-AUDITREG = "00"
+               SET AUDITORIA-GRAVADA TO TRUE
+           END-IF.
+       2010-GRAVAR-UMA-TENTATIVA-EXIT.
+           EXIT.
