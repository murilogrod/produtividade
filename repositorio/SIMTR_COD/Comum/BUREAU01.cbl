@@ -0,0 +1,162 @@
+      ******************************************************************
+      *  PROGRAM-ID  : BUREAU01                                        *
+      *  AUTHOR      : M.R.SANTOS - GTECH                              *
+      *  INSTALLATION: SIMTR - DOSSIE DIGITAL                          *
+      *  DATE-WRITTEN: 2026-08-09                                      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BUREAU01.
+       AUTHOR.        M.R.SANTOS - GTECH.
+       INSTALLATION.  SIMTR - DOSSIE DIGITAL.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  DATE       INIT  DESCRIPTION                                  *
+      *  2026-08-09  MRS  PROGRAMA ORIGINAL - ROTINA UNICA DE ACESSO   *
+      *                   AOS BUROS DE CREDITO EXTERNOS (SERASA,      *
+      *                   CADIN, SINAD, CCF, SPC, SICOW, SCR). ISOLA  *
+      *                   O PROTOCOLO DE COMUNICACAO DE CADA BURO DE  *
+      *                   PESPO600, QUE SO CONHECE O CODIGO DO BURO.  *
+      *  2026-08-09  MRS  DEVOLVE TAMBEM O TEMPO DE RESPOSTA SIMULADO  *
+      *                   (B01-QT-MS-RESPOSTA), PARA ALIMENTAR O      *
+      *                   RELATORIO DE LATENCIA POR BURO.             *
+      *  2026-08-09  MRS  A SIMULACAO DE FALHA AGORA VARIA TAMBEM COM  *
+      *                   O BURO (ANTES SO DEPENDIA DO DOCUMENTO, O   *
+      *                   QUE FAZIA OS SETE BUROS DE UM MESMO DOSSIE  *
+      *                   SEMPRE CAIREM OU RESPONDEREM JUNTOS), E O   *
+      *                   TEMPO DE RESPOSTA SO E CALCULADO QUANDO A   *
+      *                   CONEXAO REALMENTE DEU CERTO.                *
+      *  2026-08-09  MRS  O INDICE DO BURO SOMADO AO DOCUMENTO DAVA    *
+      *                   SETE VALORES CONSECUTIVOS, QUE NO MODULO 7   *
+      *                   COBREM TODOS OS RESTOS 0-6 UMA UNICA VEZ -   *
+      *                   OU SEJA, EXATAMENTE UM DOS SETE BUROS        *
+      *                   FALHAVA EM TODO DOSSIE COMPLETO, NUNCA ZERO  *
+      *                   NEM MAIS DE UM. A SIMULACAO PASSA A SOMAR    *
+      *                   TAMBEM OS SEGUNDOS ATUAIS (WK-SEG-ATUAL) E A *
+      *                   USAR MODULO 13 COM UMA FAIXA DE DOIS RESTOS  *
+      *                   COMO FALHA, PARA A FALHA SER REALMENTE       *
+      *                   INTERMITENTE ENTRE CHAMADAS EM VEZ DE UMA    *
+      *                   PERMUTACAO FIXA. A QUANTIDADE DE OCORRENCIAS *
+      *                   POR BURO TAMBEM AUMENTOU (DE 2-14 PARA       *
+      *                   5-45), PARA QUE UM DOSSIE COM VARIOS BUROS   *
+      *                   RESPONDENDO CONSIGA PASSAR DAS 130 POSICOES  *
+      *                   DA TABELA E EXERCITAR O CURSOR DE            *
+      *                   CONTINUACAO.                                 *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WK-RESTO                   PIC 9(003) COMP.
+       77  WK-QUOCIENTE               PIC 9(014) COMP.
+       77  WK-RESTO-MS                PIC 9(005) COMP.
+       77  WK-RESTO-OCORR             PIC 9(003) COMP.
+       77  WK-BURO-INDICE             PIC 9(001) COMP VALUE ZERO.
+       77  WK-DOCUMENTO-BURO          PIC 9(014) COMP VALUE ZERO.
+       77  WK-DOC-BURO-TEMPO          PIC 9(014) COMP VALUE ZERO.
+       77  WK-HORA-AGORA              PIC X(006) VALUE SPACES.
+       77  WK-SEG-ATUAL               PIC 9(002) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  BUREAU01-PARM.
+           05 B01-CO-BURO             PIC X(006).
+           05 B01-NU-DOCUMENTO        PIC 9(014).
+           05 B01-FORCAR              PIC X(001).
+           05 B01-CO-CONEXAO          PIC 9(001).
+           05 B01-QT-OCORR            PIC 9(003).
+           05 B01-QT-MS-RESPOSTA      PIC 9(005).
+
+       PROCEDURE DIVISION USING BUREAU01-PARM.
+
+       0000-MAINLINE.
+           PERFORM 1050-OBTER-INDICE-BURO
+               THRU 1050-OBTER-INDICE-BURO-EXIT.
+           PERFORM 1000-SIMULAR-CONEXAO THRU 1000-SIMULAR-CONEXAO-EXIT.
+           PERFORM 1100-CALCULAR-TEMPO-RESPOSTA
+               THRU 1100-CALCULAR-TEMPO-RESPOSTA-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *    TRADUZ B01-CO-BURO EM UM INDICE DE 0 A 6, SOMADO AO         *
+      *    DOCUMENTO ANTES DE SIMULAR A CONEXAO/O TEMPO DE RESPOSTA,   *
+      *    PARA QUE OS SETE BUROS DE UM MESMO DOSSIE NAO CAIAM OU      *
+      *    RESPONDAM TODOS JUNTOS (O QUE IMPEDIRIA UMA FALHA PARCIAL   *
+      *    REAL DE ACONTECER NA SIMULACAO).                            *
+      *----------------------------------------------------------------*
+       1050-OBTER-INDICE-BURO.
+           EVALUATE B01-CO-BURO
+               WHEN "SERASA"
+                   MOVE 0 TO WK-BURO-INDICE
+               WHEN "CADIN"
+                   MOVE 1 TO WK-BURO-INDICE
+               WHEN "SINAD"
+                   MOVE 2 TO WK-BURO-INDICE
+               WHEN "CCF"
+                   MOVE 3 TO WK-BURO-INDICE
+               WHEN "SPC"
+                   MOVE 4 TO WK-BURO-INDICE
+               WHEN "SICOW"
+                   MOVE 5 TO WK-BURO-INDICE
+               WHEN "SCR"
+                   MOVE 6 TO WK-BURO-INDICE
+               WHEN OTHER
+                   MOVE 0 TO WK-BURO-INDICE
+           END-EVALUATE.
+           COMPUTE WK-DOCUMENTO-BURO
+               = B01-NU-DOCUMENTO + WK-BURO-INDICE.
+       1050-OBTER-INDICE-BURO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    SIMULA O RESULTADO DA CONEXAO COM O BURO EXTERNO. EM        *
+      *    PRODUCAO ESTE PARAGRAFO DA LUGAR A CHAMADA EFETIVA AO       *
+      *    MIDDLEWARE DE CADA BURO; AQUI O DOCUMENTO (AJUSTADO PELO    *
+      *    INDICE DO BURO) SOMADO AOS SEGUNDOS ATUAIS E DIVIDIDO POR   *
+      *    13 FAZ O PAPEL DA FALHA INTERMITENTE DE REDE - O RESTO      *
+      *    ENTRAR NUMA FAIXA DE DOIS VALORES (EM VEZ DE UM SO RESTO    *
+      *    EM MODULO 7) EVITA QUE OS SETE BUROS DE UM MESMO DOSSIE     *
+      *    COBRAM TODOS OS RESTOS POSSIVEIS E SEMPRE TENHAM EXATAMENTE *
+      *    UMA FALHA.                                                  *
+      *----------------------------------------------------------------*
+       1000-SIMULAR-CONEXAO.
+           MOVE ZERO TO B01-CO-CONEXAO.
+           MOVE ZERO TO B01-QT-OCORR.
+           ACCEPT WK-HORA-AGORA FROM TIME.
+           MOVE WK-HORA-AGORA (5:2) TO WK-SEG-ATUAL.
+           COMPUTE WK-DOC-BURO-TEMPO = WK-DOCUMENTO-BURO + WK-SEG-ATUAL.
+           DIVIDE WK-DOC-BURO-TEMPO BY 13
+               GIVING WK-QUOCIENTE REMAINDER WK-RESTO.
+           IF WK-RESTO < 2 AND B01-FORCAR NOT = "S"
+               MOVE 1 TO B01-CO-CONEXAO
+               GO TO 1000-SIMULAR-CONEXAO-EXIT
+           END-IF.
+           MOVE 0                TO B01-CO-CONEXAO.
+           DIVIDE WK-DOCUMENTO-BURO BY 41
+               GIVING WK-QUOCIENTE REMAINDER WK-RESTO-OCORR.
+           COMPUTE B01-QT-OCORR = WK-RESTO-OCORR + 5.
+       1000-SIMULAR-CONEXAO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    SIMULA O TEMPO DE RESPOSTA (EM MILISSEGUNDOS) DO BURO,      *
+      *    PARA ALIMENTAR O RELATORIO DIARIO DE LATENCIA. SO FAZ       *
+      *    SENTIDO MEDIR RESPOSTA DE UMA CONEXAO QUE DEU CERTO; EM     *
+      *    PRODUCAO ESTE VALOR VIRIA DO CRONOMETRO EM TORNO DA         *
+      *    CHAMADA AO MIDDLEWARE DE CADA BURO.                         *
+      *----------------------------------------------------------------*
+       1100-CALCULAR-TEMPO-RESPOSTA.
+           IF B01-CO-CONEXAO NOT = 0
+               MOVE ZERO TO B01-QT-MS-RESPOSTA
+               GO TO 1100-CALCULAR-TEMPO-RESPOSTA-EXIT
+           END-IF.
+           DIVIDE WK-DOCUMENTO-BURO BY 997
+               GIVING WK-QUOCIENTE REMAINDER WK-RESTO-MS.
+           COMPUTE B01-QT-MS-RESPOSTA = WK-RESTO-MS + 50.
+       1100-CALCULAR-TEMPO-RESPOSTA-EXIT.
+           EXIT.
